@@ -8,15 +8,30 @@
        PROGRAM-ID. ACHARMARIO.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-QTDE          PIC 9(02) VALUE ZEROS.
        01 WS-NUMEROS.
-           02 WS-NUM1  PIC 9(04)99.
-           02 WS-NUM2  PIC 9(04)99.
+           02 WS-NUM       PIC 9(04)V99 OCCURS 50 TIMES.
+       01 WS-LACO          PIC 9(02) VALUE ZEROS.
+       01 WS-MAIOR         PIC 9(04)V99 VALUE ZEROS.
+       01 WS-MENOR         PIC 9(04)V99 VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT WS-NUM1.
-           ACCEPT WS-NUM2.
-           IF WS-NUM1 > WS-NUM2
-               DISPLAY "O NUMERO " WS-NUM1 "É MAIOR QUE " WS-NUM2
-           ELSE
-               DISPLAY "O NUMERO " WS-NUM2 "É MAIOR QUE " WS-NUM1
-           END-IF.
-       STOP RUN.
+       INICIO.
+           DISPLAY "QUANTOS NUMEROS VOCE VAI INFORMAR: ".
+           ACCEPT WS-QTDE.
+           PERFORM VARYING WS-LACO FROM 1 BY 1 UNTIL WS-LACO > WS-QTDE
+               DISPLAY "DIGITE O NUMERO " WS-LACO ": "
+               ACCEPT WS-NUM(WS-LACO)
+           END-PERFORM.
+           MOVE WS-NUM(1) TO WS-MAIOR.
+           MOVE WS-NUM(1) TO WS-MENOR.
+           PERFORM VARYING WS-LACO FROM 2 BY 1 UNTIL WS-LACO > WS-QTDE
+               IF WS-NUM(WS-LACO) > WS-MAIOR
+                   MOVE WS-NUM(WS-LACO) TO WS-MAIOR
+               END-IF
+               IF WS-NUM(WS-LACO) < WS-MENOR
+                   MOVE WS-NUM(WS-LACO) TO WS-MENOR
+               END-IF
+           END-PERFORM.
+           DISPLAY "O MAIOR NUMERO É: " WS-MAIOR.
+           DISPLAY "O MENOR NUMERO É: " WS-MENOR.
+           STOP RUN.
