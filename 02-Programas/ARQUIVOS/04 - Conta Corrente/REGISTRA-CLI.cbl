@@ -17,8 +17,10 @@
                 05  CONTA      PIC  9(06).
             03  NOME-CLI       PIC  X(20).
             03  SALDO          PIC  S9(09).
+            03  LIMITE-CLI     PIC  S9(09).
        WORKING-STORAGE SECTION.
        77  ST-ALU       PIC X(02).
+       77  WS-FS-MSG    PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
@@ -28,31 +30,36 @@
        ABRE-ARQ.
            OPEN OUTPUT ARQCAD.
            IF ST-ALU NOT EQUAL '00'
-              DISPLAY 'ERRO DE ABERTURA - CAD ALUNO' ST-ALU
+              CALL "FSMSG" USING ST-ALU WS-FS-MSG
+              DISPLAY 'ERRO DE ABERTURA - CAD ALUNO ' WS-FS-MSG
               STOP RUN.
        PROCESSO.
            MOVE 001 TO AGENCIA.
            MOVE 002222 TO CONTA.
            MOVE 'Manuel de Almeida' TO NOME-CLI.
            MOVE 001000000 TO SALDO.
+           MOVE -000500000 TO LIMITE-CLI.
            WRITE REG-CLI.
 
            MOVE 001 TO AGENCIA.
            MOVE 011111 TO CONTA.
            MOVE 'Joao da Silva' TO NOME-CLI.
            MOVE 002000000 TO SALDO.
+           MOVE -000500000 TO LIMITE-CLI.
            WRITE REG-CLI.
 
            MOVE 001 TO AGENCIA.
            MOVE 033333 TO CONTA.
            MOVE 'Alfredo das Neves' TO NOME-CLI.
            MOVE 003500000 TO SALDO.
+           MOVE -001000000 TO LIMITE-CLI.
            WRITE REG-CLI.
 
            MOVE 012 TO AGENCIA.
            MOVE 044444 TO CONTA.
            MOVE 'Maria Aparecida' TO NOME-CLI.
            MOVE 004200000 TO SALDO.
+           MOVE -001000000 TO LIMITE-CLI.
            WRITE REG-CLI.
       *
        FINALIZA.
