@@ -10,11 +10,12 @@
              FILE STATUS IS WS-FS-ARQFOR.
        DATA DIVISION.
        FILE SECTION.
-       FD  ARQFOR.
+       FD  ARQFOR VALUE OF FILE-ID IS "ARQFOR.DAT".
        01  REG-FOR.
             03  CD-FORN        PIC  9(03).
             03  NM-FORN        PIC  X(20).
             03  NM-CIDADE      PIC  X(20).
+            03  SALDO-FORN     PIC  S9(09).
        WORKING-STORAGE SECTION.
        01  WS-FS-ARQFOR       PIC X(02).
        PROCEDURE DIVISION.
@@ -32,41 +33,49 @@
            MOVE 001 TO CD-FORN.
            MOVE "ISM" TO NM-FORN.
            MOVE "SÃO PAULO" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
 
            MOVE 013 TO CD-FORN.
            MOVE "DECATRON" TO NM-FORN.
            MOVE "RIO DE JANEIRO" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
 
            MOVE 026 TO CD-FORN.
            MOVE "S&S SYSTEMS" TO NM-FORN.
            MOVE "SANTOS" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
 
            MOVE 048 TO CD-FORN.
            MOVE "ENTERDATA" TO NM-FORN.
            MOVE "SANTOS" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
 
            MOVE 191 TO CD-FORN.
            MOVE "DIGITAL" TO NM-FORN.
            MOVE "RIO DE JANEIRO" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
 
            MOVE 234 TO CD-FORN.
            MOVE "NETDB" TO NM-FORN.
            MOVE "SANTOS" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
 
            MOVE 420 TO CD-FORN.
            MOVE "CENTERSOFT" TO NM-FORN.
            MOVE "SANTOS" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
 
            MOVE 518 TO CD-FORN.
            MOVE "TRTEC" TO NM-FORN.
            MOVE "CAMPINAS" TO NM-CIDADE
+           MOVE 0 TO SALDO-FORN
            WRITE REG-FOR.
       *
        FINALIZA.
