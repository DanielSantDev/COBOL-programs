@@ -6,8 +6,33 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EQUACAO-SEGUNDO-GRAU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQEQ ASSIGN TO "EQUACOES-FSG.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-EQ.
+           SELECT ARQRES ASSIGN TO "RESULTADO-EQ-FSG.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-RES.
        DATA DIVISION.
        FILE SECTION.
+       FD ARQEQ.
+       01 REG-EQ.
+           02 REG-A       PIC S9(02)V9.
+           02 REG-B       PIC S9(02)V9.
+           02 REG-C       PIC S9(02)V9.
+      *
+       FD ARQRES.
+       01 REG-RESULTADO.
+           02 RES-A       PIC -Z9.9.
+           02 RES-B       PIC -Z9.9.
+           02 RES-C       PIC -Z9.9.
+           02 RES-X1      PIC -ZZ9.9.
+           02 RES-X2      PIC -ZZ9.9.
+           02 RES-SITUACAO PIC X(25).
        WORKING-STORAGE SECTION.
        01 DADOS.
            02 WS-A     PIC S9(02)V9.
@@ -16,14 +41,33 @@
            02 WS-X1    PIC S9(03)V9.
            02 WS-X2    PIC S9(03)V9.
            02 WS-D     PIC S9(03)V9.
+       01 WS-MODO      PIC X(01) VALUE SPACES.
+       01 WS-FS-EQ     PIC X(02) VALUE ZEROS.
+       01 WS-FS-RES    PIC X(02) VALUE ZEROS.
+       01 WS-FIM       PIC X(01) VALUE 'N'.
+       01 WS-CONT      PIC 9(05) VALUE ZEROS.
+       01 WS-SITUACAO  PIC X(25) VALUE SPACES.
 
        PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY 'MODO (I=INTERATIVO, L=LOTE): '.
+           ACCEPT WS-MODO.
+           IF WS-MODO = 'L' OR WS-MODO = 'l'
+               PERFORM PROCESSA-LOTE
+           ELSE
+               PERFORM ENTRADA-DE-DADOS
+               IF WS-A NOT = 0
+                   PERFORM CALCULO-DELTA
+                   PERFORM CALCULO-RAIZES
+               END-IF
+           END-IF.
+           STOP RUN.
+
        ENTRADA-DE-DADOS.
            DISPLAY 'ENTRE COM A: '
            ACCEPT WS-A.
            IF WS-A = 0
                DISPLAY 'A VARIAVEL A NAO PODE SER 0'
-               STOP RUN
            ELSE
                DISPLAY 'ENTRE COM B: '
                ACCEPT WS-B
@@ -35,16 +79,63 @@
            COMPUTE WS-D = ( WS-B ** 2 ) - (4 * WS-A * WS-C).
 
        CALCULO-RAIZES.
+           MOVE ZEROS TO WS-X1 WS-X2.
            IF WS-D < 0
+               MOVE 'RAIZ REAL NAO EXISTE' TO WS-SITUACAO
                DISPLAY 'RAIZ REAL NAO EXISTE.'
            ELSE
                IF WS-D = 0
                    COMPUTE WS-X1 = -(WS-B) / (2*WS-A)
+                   MOVE 'EXISTE 1 RAIZ' TO WS-SITUACAO
                    DISPLAY "EXISTE 1 RAIZ" WS-X1
                ELSE
                    COMPUTE WS-D = FUNCTION SQRT (WS-D)
                    COMPUTE WS-X1 = (-(WS-B) + WS-D) / (2*WS-A)
                    COMPUTE WS-X2 = (-(WS-B) - WS-D) / (2*WS-A)
+                   MOVE 'EXISTEM 2 RAIZES' TO WS-SITUACAO
                    DISPLAY"EXISTEM 2 RAIZES: " WS-X1
-               END-IF.
-           STOP RUN.
+               END-IF
+           END-IF.
+
+       PROCESSA-LOTE.
+           OPEN INPUT ARQEQ.
+           IF WS-FS-EQ NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA EQUACOES - " WS-FS-EQ
+               STOP RUN.
+           OPEN OUTPUT ARQRES.
+           IF WS-FS-RES NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA RESULTADO-EQ - " WS-FS-RES
+               STOP RUN.
+           PERFORM LER-EQUACAO.
+           PERFORM PROCESSA-REG UNTIL WS-FIM = 'S'.
+           CLOSE ARQEQ.
+           CLOSE ARQRES.
+           DISPLAY "EQUACOES PROCESSADAS: " WS-CONT.
+
+       LER-EQUACAO.
+           READ ARQEQ
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ.
+
+       PROCESSA-REG.
+           MOVE REG-A TO WS-A.
+           MOVE REG-B TO WS-B.
+           MOVE REG-C TO WS-C.
+           MOVE SPACES TO WS-SITUACAO.
+           IF WS-A = 0
+               MOVE 'A NAO PODE SER 0' TO WS-SITUACAO
+               MOVE ZEROS TO WS-X1 WS-X2
+           ELSE
+               PERFORM CALCULO-DELTA
+               PERFORM CALCULO-RAIZES
+           END-IF.
+           MOVE WS-A         TO RES-A.
+           MOVE WS-B         TO RES-B.
+           MOVE WS-C         TO RES-C.
+           MOVE WS-X1        TO RES-X1.
+           MOVE WS-X2        TO RES-X2.
+           MOVE WS-SITUACAO  TO RES-SITUACAO.
+           WRITE REG-RESULTADO.
+           ADD 1 TO WS-CONT.
+           PERFORM LER-EQUACAO.
