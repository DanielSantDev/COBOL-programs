@@ -6,8 +6,30 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. APOSENTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELAPOSENTA ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-REL.
        DATA DIVISION.
+       FILE SECTION.
+       FD RELAPOSENTA VALUE OF FILE-ID IS "RELAPOSENTA.DAT".
+       01 REG-RELAPOSENTA.
+          02 REL-NOME          PIC X(30).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-ANOS          PIC 9(02).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-MESES         PIC 9(02).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-DIAS          PIC 9(02).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-FALTA         PIC 9(02).
+      *
        WORKING-STORAGE SECTION.
+       01 WS-FS-REL         PIC X(02) VALUE ZEROS.
+       01 OPTION            PIC X(03) VALUE 'YES'.
        01 WS-NOME           PIC X(30).
        01 WS-DATA-INI.
           02 WS-DIA-INI     PIC 9(02).
@@ -25,7 +47,31 @@
        01 WS-MESES          PIC 9(02).
        01 WS-ANOS           PIC 9(02).
        01 WS-FALTA          PIC 9(02).
+       01 WS-ANOS-REGRA     PIC 9(02).
+       01 WS-MES-ANTERIOR   PIC 9(02).
+       01 WS-ANO-MES-ANT    PIC 9(04).
+       01 WS-DIAS-MES-ANT   PIC 9(02).
        PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSO UNTIL OPTION = 'NO'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN EXTEND RELAPOSENTA.
+           IF WS-FS-REL NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA RELAPOSENTA - " WS-FS-REL
+               STOP RUN.
+      *
+       PROCESSO.
+           PERFORM ENTRADA-DE-DADOS.
+           PERFORM CLACULO-DA-DATA.
+           PERFORM MOSTRA-RESULTADO.
+           PERFORM GRAVA-RESULTADO.
+           DISPLAY 'DESEJA CALCULAR OUTRO FUNCIONARIO (YES/NO): '.
+           ACCEPT OPTION.
+      *
        ENTRADA-DE-DADOS.
            DISPLAY 'ENTRE COM O SEU NOME: '.
            ACCEPT WS-NOME.
@@ -33,10 +79,20 @@
            ACCEPT WS-DATA-INI.
            DISPLAY 'ENTRE COM A DATA FINAL (dd/mm/aaaa): '.
            ACCEPT WS-DATA-FIM.
+           DISPLAY 'ENTRE COM O TEMPO DE CONTRIBUICAO EXIGIDO (ANOS): '.
+           ACCEPT WS-ANOS-REGRA.
 
        CLACULO-DA-DATA.
            IF WS-DIA-INI > WS-DIA-FIM
-               ADD 30 TO WS-DIA-FIM
+               COMPUTE WS-MES-ANTERIOR = WS-MES-FIM - 1
+               IF WS-MES-ANTERIOR = 0
+                   MOVE 12 TO WS-MES-ANTERIOR
+                   COMPUTE WS-ANO-MES-ANT = WS-ANO-FIM - 1
+               ELSE
+                   MOVE WS-ANO-FIM TO WS-ANO-MES-ANT
+               END-IF
+               PERFORM DIAS-DO-MES
+               ADD WS-DIAS-MES-ANT TO WS-DIA-FIM
                SUBTRACT 1 FROM WS-MES-FIM.
            COMPUTE WS-DIAS = WS-DIA-FIM - WS-DIA-INI.
            IF WS-MES-INI > WS-MES-FIM
@@ -44,12 +100,40 @@
                SUBTRACT 1 FROM WS-ANO-FIM.
            COMPUTE WS-MESES = WS-MES-FIM - WS-MES-INI.
            COMPUTE WS-ANOS = WS-ANO-FIM - WS-ANO-INI.
-           COMPUTE WS-FALTA = 35 - WS-ANOS.
+           COMPUTE WS-FALTA = WS-ANOS-REGRA - WS-ANOS.
+
+       DIAS-DO-MES.
+           EVALUATE WS-MES-ANTERIOR
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DIAS-MES-ANT
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES-ANT
+               WHEN 2
+                   IF FUNCTION MOD(WS-ANO-MES-ANT, 400) = 0 OR
+                     (FUNCTION MOD(WS-ANO-MES-ANT, 4) = 0 AND
+                      FUNCTION MOD(WS-ANO-MES-ANT, 100) NOT = 0)
+                       MOVE 29 TO WS-DIAS-MES-ANT
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES-ANT
+                   END-IF
+           END-EVALUATE.
 
        MOSTRA-RESULTADO.
            DISPLAY 'RESULTADO DOS CALCULOS - ' WS-NOME.
            DISPLAY "JA TRABALHOU: ".
            DISPLAY WS-ANOS" ANOS "WS-MESES" MESES E "WS-DIAS" DIAS".
            DISPLAY "FATAM " WS-FALTA " ANOS PARA A APOSENTADORIA".
+      *
+       GRAVA-RESULTADO.
+           MOVE WS-NOME  TO REL-NOME
+           MOVE WS-ANOS  TO REL-ANOS
+           MOVE WS-MESES TO REL-MESES
+           MOVE WS-DIAS  TO REL-DIAS
+           MOVE WS-FALTA TO REL-FALTA
+           WRITE REG-RELAPOSENTA.
+           IF WS-FS-REL NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO RELAPOSENTA - " WS-FS-REL.
+      *
+       FINALIZA.
+           CLOSE RELAPOSENTA.
            DISPLAY "FIM DO PROGRAMA".
-           STOP RUN.
