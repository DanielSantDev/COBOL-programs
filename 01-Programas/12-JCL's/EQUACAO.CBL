@@ -1,8 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  EQUACAO.
        ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQEQ ASSIGN TO "EQUACOES-EQ.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-EQ.
+           SELECT ARQRES ASSIGN TO "RESULTADO-EQ-EQ.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-RES.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQEQ.
+       01 REG-EQ.
+           02 REG-A       PIC S9(03).
+           02 REG-B       PIC S9(03).
+           02 REG-C       PIC S9(03).
+      *
+       FD ARQRES.
+       01 REG-RESULTADO.
+           02 RES-A       PIC -ZZ9.
+           02 RES-B       PIC -ZZ9.
+           02 RES-C       PIC -ZZ9.
+           02 RES-X1      PIC -ZZ9.99.
+           02 RES-X2      PIC -ZZ9.99.
+           02 RES-SITUACAO PIC X(25).
       *
        WORKING-STORAGE SECTION.
         01 DADOS.
@@ -15,13 +41,27 @@
            02 WS-X1-E     PIC  -ZZ9.99.
            02 WS-X2-E     PIC  -ZZ9.99.
            02 WS-D-E      PIC  -ZZ9.99.
+        01 WS-MODO        PIC X(01) VALUE SPACES.
+        01 WS-FS-EQ       PIC X(02) VALUE ZEROS.
+        01 WS-FS-RES      PIC X(02) VALUE ZEROS.
+        01 WS-FIM         PIC X(01) VALUE 'N'.
+        01 WS-CONT        PIC 9(05) VALUE ZEROS.
+        01 WS-SITUACAO    PIC X(25) VALUE SPACES.
       *
        PROCEDURE DIVISION.
        INICIO.
            MOVE ZEROS TO DADOS.
-           ACCEPT WS-A.
-           ACCEPT WS-B.
-           ACCEPT WS-C.
+           DISPLAY "MODO (I=INTERATIVO, L=LOTE): ".
+           ACCEPT WS-MODO.
+           IF WS-MODO = 'L' OR WS-MODO = 'l'
+               PERFORM PROCESSA-LOTE
+           ELSE
+               ACCEPT WS-A
+               ACCEPT WS-B
+               ACCEPT WS-C
+               PERFORM CALCULA
+           END-IF.
+           PERFORM FINALIZA.
       *
        CALCULA.
            IF WS-A not equal 0
@@ -29,11 +69,14 @@
               MOVE WS-D TO WS-D-E
               DISPLAY "Delta = " WS-D-E
               IF WS-D < 0
+                 MOVE "NAO EXISTE RAIZES REAIS" TO WS-SITUACAO
                  DISPLAY "Nao existe raizes"
               ELSE
                  IF WS-D = 0
                     COMPUTE WS-X1 = - WS-B / (2 * WS-A)
                     MOVE WS-X1 TO WS-X1-E
+                    MOVE ZEROS TO WS-X2 WS-X2-E
+                    MOVE "UMA RAIZ" TO WS-SITUACAO
                     DISPLAY "Existe somente uma raiz"
                     DISPLAY "X1 = " WS-X1-E
                  ELSE
@@ -42,13 +85,55 @@
                     MOVE WS-X1 to WS-X1-E
                     COMPUTE WS-X2 = - WS-B - WS-D / (2 * WS-A)
                     MOVE WS-X2 to WS-X2-E
+                    MOVE "DUAS RAIZES" TO WS-SITUACAO
                     DISPLAY "Existem duas Raizes"
                     DISPLAY "X1: " WS-X1-E
                     DISPLAY "X2: " WS-X2-E
+                 END-IF
+              END-IF
            ELSE
-              DISPLAY "Nao eh equacao do segundo grau" .
+              MOVE "NAO EH EQUACAO DO 2O GRAU" TO WS-SITUACAO
+              DISPLAY "Nao eh equacao do segundo grau"
+           END-IF.
+      *
+       PROCESSA-LOTE.
+           OPEN INPUT ARQEQ.
+           IF WS-FS-EQ NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA EQUACOES - " WS-FS-EQ
+               STOP RUN.
+           OPEN OUTPUT ARQRES.
+           IF WS-FS-RES NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA RESULTADO-EQ - " WS-FS-RES
+               STOP RUN.
+           PERFORM LER-EQUACAO.
+           PERFORM PROCESSA-REG UNTIL WS-FIM = 'S'.
+           CLOSE ARQEQ.
+           CLOSE ARQRES.
+           DISPLAY "EQUACOES PROCESSADAS: " WS-CONT.
+      *
+       LER-EQUACAO.
+           READ ARQEQ
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ.
+      *
+       PROCESSA-REG.
+           MOVE REG-A TO WS-A.
+           MOVE REG-B TO WS-B.
+           MOVE REG-C TO WS-C.
+           MOVE ZEROS TO WS-X1 WS-X2 WS-D WS-X1-E WS-X2-E.
+           MOVE SPACES TO WS-SITUACAO.
+           PERFORM CALCULA.
+           MOVE WS-A         TO RES-A.
+           MOVE WS-B         TO RES-B.
+           MOVE WS-C         TO RES-C.
+           MOVE WS-X1-E      TO RES-X1.
+           MOVE WS-X2-E      TO RES-X2.
+           MOVE WS-SITUACAO  TO RES-SITUACAO.
+           WRITE REG-RESULTADO.
+           ADD 1 TO WS-CONT.
+           PERFORM LER-EQUACAO.
       *
        FINALIZA.
            DISPLAY "fim  do  programa".
            STOP RUN.
-
\ No newline at end of file
