@@ -3,10 +3,10 @@
         DATA DIVISION.
         WORKING-STORAGE SECTION.
         01 WS-NOME-ESTUDANTE PIC X(25).
-        01 WS-DATA PIC X(10).
+        01 WS-DATA-EXTENSO PIC X(30).
         PROCEDURE DIVISION.
             ACCEPT WS-NOME-ESTUDANTE.
-            ACCEPT WS-DATA FROM DATE.
+            CALL "DATAEXT" USING WS-DATA-EXTENSO.
             DISPLAY "Name : " WS-NOME-ESTUDANTE.
-            DISPLAY "Date : " WS-DATA.
-            STOP RUN. 
\ No newline at end of file
+            DISPLAY "Date : " WS-DATA-EXTENSO.
+            STOP RUN.
