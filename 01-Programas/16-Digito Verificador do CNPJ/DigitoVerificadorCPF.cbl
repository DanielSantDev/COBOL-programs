@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculaDigitoCPF.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-DADOS.
+           05 WS-NUMERO             PIC X(11).
+           05 FILLER REDEFINES WS-NUMERO.
+               10 WS-DIGITO1        PIC 9(1) OCCURS 11 TIMES.
+      *
+           05 WS-NUMERO-R           PIC 9(22).
+           05 FILLER REDEFINES WS-NUMERO-R.
+               10 WS-DIGITO2        PIC 9(2) OCCURS 11 TIMES.
+      *
+           05 WS-PESOS1-T            PIC 9(02) OCCURS 9 TIMES.
+      *
+           05 WS-PESOS2-T            PIC 9(02) OCCURS 10 TIMES.
+      *
+           05 WS-LACO1              PIC 9(2) VALUE 0.
+           05 WS-RESULTADO          PIC 9(3).
+           05 WS-DIGITO-ORIG1       PIC 9(1).
+           05 WS-DIGITO-ORIG2       PIC 9(1).
+      *
+       PROCEDURE DIVISION.
+       PROCEDIMENTO-INICIAL.
+           MOVE 10 TO WS-PESOS1-T(1).
+           MOVE  9 TO WS-PESOS1-T(2).
+           MOVE  8 TO WS-PESOS1-T(3).
+           MOVE  7 TO WS-PESOS1-T(4).
+           MOVE  6 TO WS-PESOS1-T(5).
+           MOVE  5 TO WS-PESOS1-T(6).
+           MOVE  4 TO WS-PESOS1-T(7).
+           MOVE  3 TO WS-PESOS1-T(8).
+           MOVE  2 TO WS-PESOS1-T(9).
+           MOVE 11 TO WS-PESOS2-T(1).
+           MOVE 10 TO WS-PESOS2-T(2).
+           MOVE  9 TO WS-PESOS2-T(3).
+           MOVE  8 TO WS-PESOS2-T(4).
+           MOVE  7 TO WS-PESOS2-T(5).
+           MOVE  6 TO WS-PESOS2-T(6).
+           MOVE  5 TO WS-PESOS2-T(7).
+           MOVE  4 TO WS-PESOS2-T(8).
+           MOVE  3 TO WS-PESOS2-T(9).
+           MOVE  2 TO WS-PESOS2-T(10).
+           DISPLAY "DIGITE O CPF: ".
+           ACCEPT WS-NUMERO.
+           MOVE WS-DIGITO1(10) TO WS-DIGITO-ORIG1.
+           MOVE WS-DIGITO1(11) TO WS-DIGITO-ORIG2.
+      *
+       PROCEDIMENTO-PRINCIPAL.
+           MOVE 0 TO WS-RESULTADO.
+           PERFORM VARYING WS-LACO1 FROM 1 BY 1 UNTIL WS-LACO1 > 9
+               COMPUTE WS-DIGITO2(WS-LACO1) =
+                   WS-DIGITO1(WS-LACO1) * WS-PESOS1-T(WS-LACO1)
+               COMPUTE WS-RESULTADO = WS-RESULTADO +
+                   WS-DIGITO2(WS-LACO1)
+           END-PERFORM.
+      *
+           COMPUTE WS-RESULTADO = FUNCTION REM (WS-RESULTADO, 11).
+           IF WS-RESULTADO < 2
+               MOVE 0 TO WS-DIGITO1(10)
+           ELSE
+               COMPUTE WS-DIGITO1(10) = 11 - WS-RESULTADO
+           END-IF.
+      *
+           MOVE 0 TO WS-RESULTADO.
+           PERFORM VARYING WS-LACO1 FROM 1 BY 1 UNTIL WS-LACO1 > 10
+               COMPUTE WS-DIGITO2(WS-LACO1) =
+                   WS-DIGITO1(WS-LACO1) * WS-PESOS2-T(WS-LACO1)
+               COMPUTE WS-RESULTADO = WS-RESULTADO +
+                   WS-DIGITO2(WS-LACO1)
+           END-PERFORM.
+      *
+           COMPUTE WS-RESULTADO = FUNCTION REM (WS-RESULTADO, 11).
+           IF WS-RESULTADO < 2
+               MOVE 0 TO WS-DIGITO1(11)
+           ELSE
+               COMPUTE WS-DIGITO1(11) = 11 - WS-RESULTADO
+           END-IF.
+      *
+       PROCEDIMENTO-FINAL.
+           DISPLAY "CPF = " WS-NUMERO.
+           IF WS-DIGITO1(10) = WS-DIGITO-ORIG1
+              AND WS-DIGITO1(11) = WS-DIGITO-ORIG2
+              DISPLAY "CPF VALIDO"
+           ELSE
+              DISPLAY "CPF INVALIDO"
+           END-IF.
+           STOP RUN.
