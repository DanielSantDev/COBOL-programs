@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Purpose: imprimir todos os resultados acumulados em
+      *          RESULTADOS.DAT (gerado por MediaAlunos_Arquivos.cbl)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-MEDIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADOS ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-RES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RESULTADOS VALUE OF FILE-ID IS "RESULTADOS.DAT".
+       01 REG-RESULTADO.
+          05 RES-NOME          PIC X(30).
+          05 FILLER            PIC X(02).
+          05 RES-MEDIA         PIC Z9.9.
+          05 FILLER            PIC X(02).
+          05 RES-SITUACAO      PIC X(09).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-FS-RES         PIC X(02) VALUE ZEROS.
+       01 WS-FIM-RES        PIC X(01) VALUE 'N'.
+       01 WS-CONT-LIDOS     PIC 9(05) VALUE ZEROS.
+       01 WS-DATA-EXTENSO   PIC X(30).
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           CALL "DATAEXT" USING WS-DATA-EXTENSO.
+           DISPLAY "RELATORIO DE MEDIAS - " WS-DATA-EXTENSO.
+           PERFORM ABRE-ARQ.
+           PERFORM LER-RESULTADO.
+           PERFORM PROCESSO UNTIL WS-FIM-RES = 'S'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN INPUT RESULTADOS.
+           IF WS-FS-RES NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA RESULTADOS - " WS-FS-RES
+               STOP RUN.
+      *
+       LER-RESULTADO.
+           READ RESULTADOS
+               AT END
+                   MOVE 'S' TO WS-FIM-RES
+           END-READ.
+      *
+       PROCESSO.
+           DISPLAY "ALUNO: " RES-NOME
+               " MEDIA: " RES-MEDIA " SITUACAO: " RES-SITUACAO.
+           ADD 1 TO WS-CONT-LIDOS.
+           PERFORM LER-RESULTADO.
+      *
+       FINALIZA.
+           CLOSE RESULTADOS.
+           DISPLAY "TOTAL DE ALUNOS NO RELATORIO: " WS-CONT-LIDOS.
