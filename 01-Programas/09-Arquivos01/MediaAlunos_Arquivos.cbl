@@ -6,8 +6,25 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  MEDIA-NOTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADOS ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-RES.
        DATA DIVISION.
+       FILE SECTION.
+       FD RESULTADOS VALUE OF FILE-ID IS "RESULTADOS.DAT".
+       01 REG-RESULTADO.
+          05 RES-NOME          PIC X(30).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 RES-MEDIA         PIC Z9.9.
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 RES-SITUACAO      PIC X(09).
+      *
        WORKING-STORAGE SECTION.
+       01 WS-FS-RES         PIC X(02) VALUE ZEROS.
        01 WS-NOME           PIC X(30).
        01 DADOS.
            05 WS-NOTA1      PIC 9(02)V9.
@@ -15,6 +32,7 @@
            05 WS-NOTA3      PIC 9(02)V9.
            05 WS-MEDIA      PIC 9(02)V9.
        01 WS-CONT           PIC X(01) VALUE SPACES.
+       01 WS-SITUACAO       PIC X(09) VALUE SPACES.
        01 DADOS-E.
            05 WS-NOTA1-E    PIC Z9.9.
            05 WS-NOTA2-E    PIC Z9.9.
@@ -23,15 +41,23 @@
       *
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM ABRE-ARQ.
            PERFORM PROCESSO UNTIL WS-CONT= 'N'.
            PERFORM FINALIZA.
            STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN EXTEND RESULTADOS.
+           IF WS-FS-RES NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA RESULTADOS - " WS-FS-RES
+               STOP RUN.
       *
        PROCESSO.
            MOVE SPACES TO WS-CONT.
            PERFORM ENTRADA-DADOS.
            PERFORM CALCULA-MEDIA.
            PERFORM MOSTRA-RESULTADO.
+           PERFORM GRAVA-RESULTADO.
            PERFORM CONTINUA UNTIL WS-CONT = 'S' OR 'N'.
 
        ENTRADA-DADOS.
@@ -63,12 +89,22 @@
            DISPLAY "MEDIA FINA: " WS-MEDIA.
            DISPLAY "ALUNO : " WS-NOME.
            IF WS-MEDIA < 6
-              DISPLAY "REPROVADO"
+              MOVE "REPROVADO" TO WS-SITUACAO
            ELSE
-              DISPLAY "APROVADO".
+              MOVE "APROVADO"  TO WS-SITUACAO.
+           DISPLAY WS-SITUACAO.
            STOP " ".
+      *
+       GRAVA-RESULTADO.
+           MOVE WS-NOME     TO RES-NOME
+           MOVE WS-MEDIA-E  TO RES-MEDIA
+           MOVE WS-SITUACAO TO RES-SITUACAO
+           WRITE REG-RESULTADO.
+           IF WS-FS-RES NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO RESULTADOS - " WS-FS-RES.
       *
        FINALIZA.
+           CLOSE RESULTADOS.
            DISPLAY "F I M    D O    P R O G R A M A".
       *
        CONTINUA.
