@@ -12,12 +12,21 @@
               ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
               RECORD KEY IS ID-CLI
+              ALTERNATE RECORD KEY IS NOME-CLI WITH DUPLICATES
               FILE STATUS IS WS-FS-CLI.
            SELECT MOVIM ASSIGN TO MOV
               ORGANIZATION IS INDEXED
               ACCESS MODE IS SEQUENTIAL
               RECORD KEY IS ID-MOV
               FILE STATUS IS WS-FS-MOV.
+           SELECT SUSPENSO ASSIGN TO SUS
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-SUS.
+           SELECT CHECKPT ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-CKP.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -28,6 +37,8 @@
              05 CONTA-CLI          PIC 9(06).
           03 NOME-CLI              PIC X(20).
           03 SALDO                 PIC S9(07)V99.
+          03 LIMITE-CLI            PIC S9(07)V99.
+          03 TOTAL-MOV-ANO         PIC S9(07)V99.
       *
        FD MOVIM.
        01 REG-MOV.
@@ -35,6 +46,23 @@
                05 AGENCIA-MOV      PIC 9(03).
                05 CONTA-MOV        PIC 9(06).
            03 MOVIMENTO            PIC S9(07)V99.
+           03 TIPO-MOV             PIC X(01).
+      *    D = DEPOSITO, S = SAQUE, T = TARIFA, C = CORRECAO
+      *
+       FD SUSPENSO VALUE OF FILE-ID IS "SUSPENSO.DAT".
+       01 REG-SUSPENSO.
+           03 ID-SUS.
+               05 AGENCIA-SUS      PIC 9(03).
+               05 CONTA-SUS        PIC 9(06).
+           03 MOVIMENTO-SUS        PIC S9(07)V99.
+           03 TIPO-SUS             PIC X(01).
+           03 MOTIVO-SUS           PIC X(20).
+      *
+       FD CHECKPT VALUE OF FILE-ID IS "CHECKLANC.DAT".
+       01 REG-CHECKPT.
+           03 CKP-ID-MOV.
+               05 CKP-AGENCIA-MOV  PIC 9(03).
+               05 CKP-CONTA-MOV    PIC 9(06).
       *
        WORKING-STORAGE SECTION.
        01 WS-REG-CLI.
@@ -43,13 +71,22 @@
                05 WS-CONTA-CLI     PIC 9(06).
            03 WS-NOME-CLI          PIC X(20).
            03 WS-SALDO             PIC S9(07)V99.
+           03 WS-LIMITE-CLI        PIC S9(07)V99.
+           03 WS-TOTAL-MOV-ANO     PIC S9(07)V99.
        01 WS-MOVIMENTO             PIC S9(07)V99.
+       01 WS-TIPO-MOV              PIC X(01).
        01 WS-NOVOSALDO             PIC S9(07)V99 VALUE ZEROS.
        01 WS-NOVOSALDO-E           PIC -Z.ZZZ.ZZ9,99.
        01 WS-FS-CLI                PIC X(02) VALUE ZEROS.
        01 WS-FS-MOV                PIC X(02) VALUE ZEROS.
+       01 WS-FS-SUS                PIC X(02) VALUE ZEROS.
+       01 WS-FS-CKP                PIC X(02) VALUE ZEROS.
        01 WS-FIM-CLI               PIC X(01) VALUE 'N'.
        01 WS-FIM-MOV               PIC X(01) VALUE 'N'.
+       01 WS-TEM-CHECKPOINT        PIC X(01) VALUE 'N'.
+       01 WS-TAXA-JUROS            PIC V999 VALUE 0,02.
+       01 WS-VALOR-TARIFA          PIC S9(07)V99.
+       01 WS-VALOR-TARIFA-E        PIC -Z.ZZZ.ZZ9,99.
       *
        PROCEDURE DIVISION.
        INICIO.
@@ -67,6 +104,40 @@
            IF WS-FS-MOV NOT EQUAL "00"
                DISPLAY "ERRO DE ABERTURA MOVIM - " WS-FS-MOV
            STOP RUN.
+           PERFORM LE-CHECKPOINT.
+           IF WS-TEM-CHECKPOINT = 'S'
+               DISPLAY "REINICIO A PARTIR DO CHECKPOINT: " CKP-ID-MOV
+               MOVE CKP-ID-MOV TO ID-MOV
+               START MOVIM KEY IS GREATER THAN ID-MOV
+                   INVALID KEY
+                       MOVE 'S' TO WS-FIM-MOV
+               END-START
+               OPEN EXTEND SUSPENSO
+           ELSE
+               OPEN OUTPUT SUSPENSO
+           END-IF.
+           IF WS-FS-SUS NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA SUSPENSO - " WS-FS-SUS
+               STOP RUN.
+      *
+       LE-CHECKPOINT.
+           MOVE 'N' TO WS-TEM-CHECKPOINT.
+           OPEN INPUT CHECKPT.
+           IF WS-FS-CKP EQUAL "00"
+               READ CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WS-TEM-CHECKPOINT
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+      *
+       GRAVA-CHECKPOINT.
+           MOVE ID-MOV TO CKP-ID-MOV.
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
       *
        PROCESSO.
       *    ----------------------------------------
@@ -76,8 +147,10 @@
            IF WS-FIM-MOV = 'N'
                MOVE ID-MOV     TO ID-CLI
                MOVE MOVIMENTO  TO WS-MOVIMENTO
+               MOVE TIPO-MOV   TO WS-TIPO-MOV
                PERFORM PESQUISA-CONTA
                PERFORM ATUALIZA-SALDO
+               PERFORM GRAVA-CHECKPOINT
            END-IF.
       *
        PESQUISA-CONTA.
@@ -94,14 +167,53 @@
        ATUALIZA-SALDO.
            IF WS-FIM-CLI = 'A'
                COMPUTE WS-NOVOSALDO = WS-SALDO + WS-MOVIMENTO
-               MOVE WS-NOVOSALDO TO SALDO WS-NOVOSALDO-E
-               DISPLAY "CONTA: " ID-MOV " - ATUALIZADA " WS-NOVOSALDO-E
-               PERFORM REGRAVA-CLI.
+               IF WS-NOVOSALDO < WS-LIMITE-CLI
+                   MOVE WS-NOVOSALDO TO WS-NOVOSALDO-E
+                   DISPLAY "CONTA: " ID-MOV
+                       " - MOVIMENTO REJEITADO, LIMITE EXCEDIDO "
+                       WS-NOVOSALDO-E
+                   MOVE "LIMITE EXCEDIDO"     TO MOTIVO-SUS
+                   PERFORM GRAVA-SUSPENSO
+               ELSE
+                   MOVE WS-NOVOSALDO TO SALDO WS-NOVOSALDO-E
+                   COMPUTE TOTAL-MOV-ANO =
+                       TOTAL-MOV-ANO + FUNCTION ABS(WS-MOVIMENTO)
+                   DISPLAY "CONTA: " ID-MOV " - TIPO " WS-TIPO-MOV
+                       " - ATUALIZADA " WS-NOVOSALDO-E
+                   PERFORM REGRAVA-CLI
+                   IF SALDO < 0
+                       PERFORM APLICA-TARIFA-NEGATIVO
+                   END-IF
+               END-IF.
            IF WS-FIM-CLI = 'S'
-               DISPLAY "CONTA: " ID-MOV " - CONTA NAO ENCONTRADA".
+               DISPLAY "CONTA: " ID-MOV " - CONTA NAO ENCONTRADA"
+               MOVE "CONTA NAO ENCONTRADA" TO MOTIVO-SUS
+               PERFORM GRAVA-SUSPENSO.
+      *
+       APLICA-TARIFA-NEGATIVO.
+           COMPUTE WS-VALOR-TARIFA = FUNCTION ABS(SALDO) * WS-TAXA-JUROS.
+           COMPUTE SALDO = SALDO - WS-VALOR-TARIFA.
+           COMPUTE TOTAL-MOV-ANO = TOTAL-MOV-ANO + WS-VALOR-TARIFA.
+           MOVE WS-VALOR-TARIFA TO WS-VALOR-TARIFA-E.
+           REWRITE REG-CLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
+           ELSE
+               MOVE SALDO TO WS-NOVOSALDO-E
+               DISPLAY "CONTA: " ID-MOV
+                   " - TIPO T - TARIFA SALDO NEGATIVO "
+                   WS-VALOR-TARIFA-E " - ATUALIZADA " WS-NOVOSALDO-E
+           END-IF.
+      *
+       GRAVA-SUSPENSO.
+           MOVE ID-MOV      TO ID-SUS
+           MOVE WS-MOVIMENTO TO MOVIMENTO-SUS
+           MOVE WS-TIPO-MOV  TO TIPO-SUS
+           WRITE REG-SUSPENSO.
+           IF WS-FS-SUS NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO SUSPENSO - " WS-FS-SUS.
       *
        REGRAVA-CLI.
-           MOVE WS-REG-CLI TO REG-CLI
            REWRITE REG-CLI.
            IF WS-FS-CLI NOT EQUAL "00"
                DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
@@ -109,5 +221,8 @@
       *
        FINALIZA.
            DISPLAY "FIM DO PROGRAMA"
+           OPEN OUTPUT CHECKPT.
+           CLOSE CHECKPT.
            CLOSE CADCLI.
            CLOSE MOVIM.
+           CLOSE SUSPENSO.
