@@ -7,6 +7,7 @@
               ORGANIZATION IS INDEXED
               ACCESS MODE IS SEQUENTIAL
               RECORD KEY IS ID-CLI
+              ALTERNATE RECORD KEY IS NOME-CLI WITH DUPLICATES
               FILE STATUS IS WS-FS-CLI.
            SELECT MOVIME ASSIGN TO MOV
               ORGANIZATION IS INDEXED
@@ -22,6 +23,8 @@
              05 CONTA-CLI          PIC 9(06).
           03 NOME-CLI              PIC X(20).
           03 SALDO                 PIC S9(07)V99.
+          03 LIMITE-CLI            PIC S9(07)V99.
+          03 TOTAL-MOV-ANO         PIC S9(07)V99.
       *
        FD MOVIME.
        01 REG-MOV.
@@ -29,6 +32,8 @@
                05 AGENCIA-MOV      PIC 9(03).
                05 CONTA-MOV        PIC 9(06).
            03 MOVIMENTO            PIC S9(07)V99.
+           03 TIPO-MOV             PIC X(01).
+      *    D = DEPOSITO, S = SAQUE, T = TARIFA, C = CORRECAO
       *
        WORKING-STORAGE SECTION.
        01 WS-FS-CLI           PIC X(02) VALUE ZEROS.
@@ -55,10 +60,12 @@
                STOP RUN.
       *
        GRAVA-REG-CLI.
+           MOVE ZEROS                TO TOTAL-MOV-ANO.
            MOVE 001                 TO AGENCIA-CLI.
            MOVE 002222              TO CONTA-CLI.
            MOVE "Manuel de Almeida" TO NOME-CLI.
            MOVE 0010000.00          TO SALDO.
+           MOVE -0002000.00         TO LIMITE-CLI.
            WRITE REG-CLI.
            IF WS-FS-CLI NOT EQUAL "00"
                DISPLAY "ERRO DE GRAVACAO - " WS-FS-CLI
@@ -68,24 +75,28 @@
            MOVE 011111              TO CONTA-CLI.
            MOVE "Joao da Silva"     TO NOME-CLI.
            MOVE 0020000.00          TO SALDO.
+           MOVE -0002000.00         TO LIMITE-CLI.
            WRITE REG-CLI.
 
            MOVE 001                 TO AGENCIA-CLI.
            MOVE 033333              TO CONTA-CLI.
            MOVE "Alfredo das Neves" TO NOME-CLI.
            MOVE 0035000.00          TO SALDO.
+           MOVE -0005000.00         TO LIMITE-CLI.
            WRITE REG-CLI.
 
            MOVE 012                 TO AGENCIA-CLI.
            MOVE 044444              TO CONTA-CLI.
            MOVE "Maria Aparecida"   TO NOME-CLI.
            MOVE 0042000.00          TO SALDO.
+           MOVE -0005000.00         TO LIMITE-CLI.
            WRITE REG-CLI.
       *
        GRAVA-REG-MOV.
            MOVE 001                 TO AGENCIA-MOV.
            MOVE 002222              TO CONTA-MOV.
            MOVE 0000500.00          TO MOVIMENTO.
+           MOVE "D"                 TO TIPO-MOV.
            WRITE REG-MOV.
            IF WS-FS-MOV NOT EQUAL "00"
                DISPLAY "ERRO DE GRAVACAO MOVIMENTO"
@@ -95,14 +106,17 @@
            MOVE 001                 TO AGENCIA-MOV.
            MOVE 011111              TO CONTA-MOV.
            MOVE 0002500.00          TO MOVIMENTO.
+           MOVE "D"                 TO TIPO-MOV.
            WRITE REG-MOV.
       *
            MOVE 001                 TO AGENCIA-MOV.
            MOVE 031313              TO CONTA-MOV.
            MOVE 0005500.00          TO MOVIMENTO.
+           MOVE "D"                 TO TIPO-MOV.
            WRITE REG-MOV.
       *
            MOVE 012                 TO AGENCIA-MOV.
            MOVE 044444              TO CONTA-MOV.
            MOVE -002000.00          TO MOVIMENTO.
+           MOVE "S"                 TO TIPO-MOV.
            WRITE REG-MOV.
