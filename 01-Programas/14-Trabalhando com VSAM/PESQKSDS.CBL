@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KSDSPESQ.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO CLI
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ID-CLI
+              ALTERNATE RECORD KEY IS NOME-CLI WITH DUPLICATES
+              FILE STATUS IS WS-FS-CLI.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI.
+       01 REG-CLI.
+          03 ID-CLI.
+             05 AGENCIA-CLI        PIC 9(03).
+             05 CONTA-CLI          PIC 9(06).
+          03 NOME-CLI              PIC X(20).
+          03 SALDO                 PIC S9(07)V99.
+          03 LIMITE-CLI            PIC S9(07)V99.
+          03 TOTAL-MOV-ANO         PIC S9(07)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-NOME-BUSCA            PIC X(20).
+       01 WS-SALDO-E               PIC -Z.ZZZ.ZZ9,99.
+       01 WS-FS-CLI                PIC X(02) VALUE ZEROS.
+       01 WS-FIM-CLI               PIC X(01) VALUE 'N'.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "DIGITE O NOME DO CLIENTE: ".
+           ACCEPT WS-NOME-BUSCA.
+           PERFORM ABRE-ARQ.
+           PERFORM LOCALIZA-NOME.
+           PERFORM MOSTRA-REG UNTIL WS-FIM-CLI = 'S'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN INPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA - " WS-FS-CLI
+               STOP RUN.
+      *
+       LOCALIZA-NOME.
+           MOVE WS-NOME-BUSCA TO NOME-CLI.
+           START CADCLI KEY IS EQUAL NOME-CLI
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM-CLI
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-FIM-CLI
+           END-START.
+           IF WS-FIM-CLI = 'S'
+               DISPLAY "CLIENTE NAO ENCONTRADO"
+           ELSE
+               PERFORM LER-PROX-NOME
+           END-IF.
+      *
+       LER-PROX-NOME.
+           READ CADCLI NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-CLI
+           END-READ.
+           IF WS-FIM-CLI = 'N'
+               IF NOME-CLI NOT = WS-NOME-BUSCA
+                   MOVE 'S' TO WS-FIM-CLI
+               END-IF
+           END-IF.
+      *
+       MOSTRA-REG.
+           DISPLAY "AGENCIA: " AGENCIA-CLI
+           DISPLAY "CONTA  : " CONTA-CLI
+           DISPLAY "NOME   : " NOME-CLI
+           MOVE SALDO TO WS-SALDO-E
+           DISPLAY "SALDO  : " WS-SALDO-E
+           PERFORM LER-PROX-NOME.
+      *
+       FINALIZA.
+           CLOSE CADCLI.
+           DISPLAY "FIM DA PESQUISA".
