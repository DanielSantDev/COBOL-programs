@@ -5,8 +5,9 @@
        FILE-CONTROL.
             SELECT CADCLI ASSIGN TO CLI
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS SEQUENTIAL
+            ACCESS MODE IS DYNAMIC
             RECORD KEY IS ID-CLI
+            ALTERNATE RECORD KEY IS NOME-CLI WITH DUPLICATES
             FILE STATUS IS WS-FS-CLI.
        DATA DIVISION.
        FILE SECTION.
@@ -16,10 +17,14 @@
              05 AGENCIA-CLI        PIC 9(03).
              05 CONTA-CLI          PIC 9(06).
           03 NOME-CLI              PIC X(20).
-          03 SALDO-CLI             PIC 9(09).
+          03 SALDO                 PIC S9(07)V99.
+          03 LIMITE-CLI            PIC S9(07)V99.
+          03 TOTAL-MOV-ANO         PIC S9(07)V99.
        WORKING-STORAGE SECTION.
        01 OPTION     PIC X(3) VALUE 'YES'.
        01 WS-FS-CLI  PIC X(2) VALUE SPACES.
+       01 WS-ACHOU   PIC X(1) VALUE 'N'.
+       01 WS-GRAVOU  PIC X(1) VALUE 'N'.
        PROCEDURE DIVISION.
        INICIO.
             PERFORM ABRE-ARQ.
@@ -27,22 +32,46 @@
             PERFORM FINALIZA.
             STOP RUN.
        ABRE-ARQ.
-            OPEN OUTPUT CADCLI.
+            OPEN I-O CADCLI.
             if WS-FS-CLI NOT = '00'
                DISPLAY 'ERRO DE ABERTURA - ' WS-FS-CLI
                STOP RUN.
        GRAVA-REG.
             ACCEPT ID-CLI.
+            READ CADCLI
+                INVALID KEY MOVE 'N' TO WS-ACHOU
+                NOT INVALID KEY MOVE 'S' TO WS-ACHOU
+            END-READ.
             ACCEPT NOME-CLI.
-            ACCEPT SALDO-CLI.
+            ACCEPT SALDO.
+            ACCEPT LIMITE-CLI.
             DISPLAY REG-CLI.
-            WRITE REG-CLI INVALID KEY DISPLAY 'ERRO DE GRAVACAO'.
-            IF WS-FS-CLI = '00'
-               DISPLAY 'REGISTRO INSERIDO COM SUCESSO'
+            IF WS-ACHOU = 'S'
+               REWRITE REG-CLI
+               IF WS-FS-CLI = '00'
+                  DISPLAY 'REGISTRO ATUALIZADO COM SUCESSO'
+               ELSE
+                  DISPLAY 'ERRO DE ATUALIZACAO, STATUS: ' WS-FS-CLI
+               END-IF
             ELSE
-               DISPLAY 'ERRO DE GRAVACAO, STATUS: ' WS-FS-CLI
+               MOVE ZEROS TO TOTAL-MOV-ANO
+               PERFORM GRAVA-COM-RETENTATIVA
             END-IF.
             ACCEPT OPTION.
+       GRAVA-COM-RETENTATIVA.
+            MOVE 'N' TO WS-GRAVOU.
+            PERFORM UNTIL WS-GRAVOU = 'S'
+               WRITE REG-CLI
+                   INVALID KEY
+                       DISPLAY 'ERRO DE GRAVACAO, CHAVE DUPLICADA: '
+                           ID-CLI
+                       DISPLAY 'REDIGITE O ID-CLI PARA TENTAR DE NOVO'
+                       ACCEPT ID-CLI
+                   NOT INVALID KEY
+                       DISPLAY 'REGISTRO INSERIDO COM SUCESSO'
+                       MOVE 'S' TO WS-GRAVOU
+               END-WRITE
+            END-PERFORM.
         FINALIZA.
             CLOSE CADCLI.
             DISPLAY 'FIM DA GRAVACAO'.
