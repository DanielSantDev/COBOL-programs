@@ -0,0 +1,21 @@
+//CLIMOV   JOB (ACCTNO),'CARGA E LANCAMENTO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* CARREGA CADCLI/MOVIME (REGRAVA) E DEPOIS LANCA MOVIMENTOS
+//* (LANCA) CONTRA OS MESMOS DATASETS VSAM.
+//* O STEP DE LANCAMENTO SO RODA SE A CARGA TERMINAR COM COND
+//* CODE 0000, PARA NAO LANCAR CONTRA UM ARQUIVO INCOMPLETO.
+//*--------------------------------------------------------------
+//CARGA    EXEC PGM=REGRAVA
+//STEPLIB  DD DSN=PROD.VSAM.LOADLIB,DISP=SHR
+//CLI      DD DSN=PROD.VSAM.CADCLI,DISP=SHR
+//MOV      DD DSN=PROD.VSAM.MOVIME,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//LANCTO   EXEC PGM=LANCA,COND=(0,NE,CARGA)
+//STEPLIB  DD DSN=PROD.VSAM.LOADLIB,DISP=SHR
+//CLI      DD DSN=PROD.VSAM.CADCLI,DISP=SHR
+//MOV      DD DSN=PROD.VSAM.MOVIME,DISP=SHR
+//SUS      DD DSN=PROD.VSAM.SUSPENSO,DISP=SHR
+//DISK     DD DSN=PROD.VSAM.CHECKLANC,DISP=SHR
+//SYSOUT   DD SYSOUT=*
