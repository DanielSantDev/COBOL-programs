@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KSDSDESC.
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO CLI
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS ID-CLI
+              ALTERNATE RECORD KEY IS NOME-CLI WITH DUPLICATES
+              FILE STATUS IS WS-FS-CLI.
+           SELECT CLIENTE-SEQ ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-SEQ.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI.
+       01 REG-CLI.
+          03 ID-CLI.
+             05 AGENCIA-CLI        PIC 9(03).
+             05 CONTA-CLI          PIC 9(06).
+          03 NOME-CLI              PIC X(20).
+          03 SALDO                 PIC S9(07)V99.
+          03 LIMITE-CLI            PIC S9(07)V99.
+          03 TOTAL-MOV-ANO         PIC S9(07)V99.
+      *
+       FD CLIENTE-SEQ VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 CLIENTE-FILE.
+           05 CLIENTE-ID.
+              10 AGENCIA    PIC 9(03).
+              10 CONTA      PIC 9(06).
+           05 NOME          PIC X(20).
+           05 SALDO-SEQ     PIC S9(07)V99.
+           05 CNPJ-CLI      PIC X(14).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLI                PIC X(02) VALUE ZEROS.
+       01 WS-FS-SEQ                PIC X(02) VALUE ZEROS.
+       01 WS-FIM-CLI               PIC X(01) VALUE 'N'.
+       01 WS-CONT-LIDOS            PIC 9(05) VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM LER-CADCLI.
+           PERFORM PROCESSO UNTIL WS-FIM-CLI = 'S'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN INPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA CADCLI - " WS-FS-CLI
+               STOP RUN.
+           OPEN OUTPUT CLIENTE-SEQ.
+           IF WS-FS-SEQ NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA CLIENTE.DAT - " WS-FS-SEQ
+               STOP RUN.
+      *
+       LER-CADCLI.
+           READ CADCLI NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-CLI
+           END-READ.
+      *
+       PROCESSO.
+           MOVE ID-CLI  TO CLIENTE-ID
+           MOVE NOME-CLI TO NOME
+           MOVE SALDO    TO SALDO-SEQ
+           MOVE SPACES   TO CNPJ-CLI
+           WRITE CLIENTE-FILE
+           IF WS-FS-SEQ NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO - " WS-FS-SEQ
+           ELSE
+               ADD 1 TO WS-CONT-LIDOS
+           END-IF
+           PERFORM LER-CADCLI.
+      *
+       FINALIZA.
+           CLOSE CADCLI.
+           CLOSE CLIENTE-SEQ.
+           DISPLAY "REGISTROS DESCARREGADOS: " WS-CONT-LIDOS.
