@@ -10,29 +10,36 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-CARTAO.
-           05 WS-NUM-CAR            PIC X(16) VALUE ZEROES.
+           05 WS-NUM-CAR            PIC X(19) VALUE ZEROES.
            05 WS-NUM-CAR-R          REDEFINES WS-NUM-CAR.
-               10 WS-NUM-CAR-T      PIC 9(01) OCCURS 16 TIMES.
+               10 WS-NUM-CAR-T      PIC 9(01) OCCURS 19 TIMES.
       *
        01 WS-CARTAO2.
-           05 WS-NUM-CAR2           PIC X(32) VALUE ZEROES.
+           05 WS-NUM-CAR2           PIC X(38) VALUE ZEROES.
            05 WS-NUM-CAR-R2         REDEFINES WS-NUM-CAR2.
-               10 WS-NUM-CAR-T2     PIC 9(02) OCCURS 16 TIMES.
+               10 WS-NUM-CAR-T2     PIC 9(02) OCCURS 19 TIMES.
       *
        01 WS-DADOS.
            05 WS-SOMA               PIC 9(3).
            05 WS-VOLTA              PIC 9(2) VALUE ZEROES.
+           05 WS-TAM                PIC 9(2) VALUE ZEROES.
+           05 WS-DIST               PIC 9(2) VALUE ZEROES.
+           05 WS-BANDEIRA           PIC X(12) VALUE SPACES.
       *
       *---------------------------------------------------------
        PROCEDURE DIVISION.
       *---------------------------------------------------------
        ENTRADA-DE-DADOS.
+           MOVE ZEROES TO WS-NUM-CAR.
            ACCEPT WS-NUM-CAR.
            IF WS-NUM-CAR IS NOT ZERO
                THEN
                    MOVE ZEROS TO WS-DADOS
                    MOVE ZEROS TO WS-CARTAO2
+                   COMPUTE WS-TAM =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-NUM-CAR))
                    MOVE 1     TO WS-VOLTA
+                   PERFORM DESCOBRE-BANDEIRA
                    PERFORM PROCEDIMENTO-PRINCIPAL
                ELSE
                    STOP RUN
@@ -40,26 +47,44 @@
       *
        PROCEDIMENTO-PRINCIPAL.
       *    ----------------------------------------------------
-           PERFORM DOBRA-VALOR  UNTIL WS-VOLTA = 16.
+           PERFORM DOBRA-VALOR  UNTIL WS-VOLTA = WS-TAM.
       *    ----------------------------------------------------
            MOVE 1     TO WS-VOLTA.
-           PERFORM SUBTRAI-NUM UNTIL WS-VOLTA = 16.
+           PERFORM SUBTRAI-NUM UNTIL WS-VOLTA = WS-TAM.
       *    ----------------------------------------------------
            MOVE 1     TO WS-VOLTA.
-           PERFORM SOMA-NUM     UNTIL WS-VOLTA = 16.
-           COMPUTE WS-SOMA = WS-SOMA + WS-NUM-CAR-T(16).
+           PERFORM SOMA-NUM     UNTIL WS-VOLTA = WS-TAM.
+           COMPUTE WS-SOMA = WS-SOMA + WS-NUM-CAR-T(WS-TAM).
       *    ----------------------------------------------------
            IF FUNCTION MOD(WS-SOMA, 10) IS ZERO
                THEN
-                   DISPLAY "O NUMERO: " WS-NUM-CAR ", EH VALIDO"
+                   DISPLAY "O NUMERO: " FUNCTION TRIM(WS-NUM-CAR)
+                           ", EH VALIDO"
                ELSE
-                   DISPLAY "O NUMERO: " WS-NUM-CAR ", NAO EH VALIDO"
+                   DISPLAY "O NUMERO: " FUNCTION TRIM(WS-NUM-CAR)
+                           ", NAO EH VALIDO"
                END-IF.
+                 DISPLAY "BANDEIRA: " WS-BANDEIRA.
                  DISPLAY "SOMA  : " WS-SOMA.
            PERFORM ENTRADA-DE-DADOS.
+      *
+       DESCOBRE-BANDEIRA.
+           MOVE "DESCONHECIDA" TO WS-BANDEIRA.
+           EVALUATE TRUE
+               WHEN WS-NUM-CAR(1:2) = "34" OR WS-NUM-CAR(1:2) = "37"
+                   MOVE "AMEX" TO WS-BANDEIRA
+               WHEN WS-NUM-CAR(1:2) = "50" OR WS-NUM-CAR(1:2) = "63"
+                   MOVE "ELO" TO WS-BANDEIRA
+               WHEN WS-NUM-CAR(1:2) >= "51" AND
+                    WS-NUM-CAR(1:2) <= "55"
+                   MOVE "MASTERCARD" TO WS-BANDEIRA
+               WHEN WS-NUM-CAR(1:1) = "4"
+                   MOVE "VISA" TO WS-BANDEIRA
+           END-EVALUATE.
       *
        DOBRA-VALOR.
-           IF FUNCTION MOD(WS-VOLTA, 2) IS NOT ZERO
+           COMPUTE WS-DIST = WS-TAM - WS-VOLTA.
+           IF FUNCTION MOD(WS-DIST, 2) IS NOT ZERO
                THEN
                    COMPUTE WS-NUM-CAR-T2(WS-VOLTA) =
                    WS-NUM-CAR-T(WS-VOLTA) * 2
