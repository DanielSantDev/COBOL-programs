@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Purpose: validar em lote um arquivo de numeros de cartao
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIGCART-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTOES ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-CAR.
+           SELECT RELCART ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARTOES VALUE OF FILE-ID IS "CARTOES.DAT".
+       01  REG-CARTAO             PIC X(19).
+      *
+       FD  RELCART VALUE OF FILE-ID IS "RELCART.DAT".
+       01  REG-REL                PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CARTAO.
+           05 WS-NUM-CAR            PIC X(19) VALUE ZEROES.
+           05 WS-NUM-CAR-R          REDEFINES WS-NUM-CAR.
+               10 WS-NUM-CAR-T      PIC 9(01) OCCURS 19 TIMES.
+      *
+       01 WS-CARTAO2.
+           05 WS-NUM-CAR2           PIC X(38) VALUE ZEROES.
+           05 WS-NUM-CAR-R2         REDEFINES WS-NUM-CAR2.
+               10 WS-NUM-CAR-T2     PIC 9(02) OCCURS 19 TIMES.
+      *
+       01 WS-DADOS.
+           05 WS-SOMA               PIC 9(3).
+           05 WS-VOLTA              PIC 9(2) VALUE ZEROES.
+           05 WS-TAM                PIC 9(2) VALUE ZEROES.
+           05 WS-DIST               PIC 9(2) VALUE ZEROES.
+           05 WS-BANDEIRA           PIC X(12) VALUE SPACES.
+           05 WS-SITUACAO           PIC X(12) VALUE SPACES.
+      *
+       01 WS-FS-CAR                PIC X(02) VALUE ZEROS.
+       01 WS-FS-REL                PIC X(02) VALUE ZEROS.
+       01 WS-FIM-CAR               PIC X(01) VALUE 'N'.
+      *
+       01 WS-LINHA-DET.
+           05 WS-L-NUMERO           PIC X(19).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-L-BANDEIRA         PIC X(12).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-L-SITUACAO         PIC X(12).
+      *
+      *---------------------------------------------------------
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM LER-CARTAO.
+           PERFORM PROCESSO UNTIL WS-FIM-CAR = 'S'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN INPUT CARTOES.
+           IF WS-FS-CAR NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA CARTOES - " WS-FS-CAR
+               STOP RUN.
+           OPEN OUTPUT RELCART.
+           IF WS-FS-REL NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA RELCART - " WS-FS-REL
+               STOP RUN.
+      *
+       LER-CARTAO.
+           READ CARTOES
+               AT END
+                   MOVE 'S' TO WS-FIM-CAR
+               NOT AT END
+                   MOVE ZEROS TO WS-DADOS
+                   MOVE ZEROS TO WS-CARTAO2
+                   MOVE REG-CARTAO TO WS-NUM-CAR
+                   COMPUTE WS-TAM =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-NUM-CAR))
+                   MOVE 1 TO WS-VOLTA
+           END-READ.
+      *
+       PROCESSO.
+           PERFORM DESCOBRE-BANDEIRA.
+           PERFORM VALIDA-CARTAO.
+           PERFORM ESCREVE-LINHA-REL.
+           PERFORM LER-CARTAO.
+      *
+       VALIDA-CARTAO.
+      *    ----------------------------------------------------
+           PERFORM DOBRA-VALOR  UNTIL WS-VOLTA = WS-TAM.
+      *    ----------------------------------------------------
+           MOVE 1     TO WS-VOLTA.
+           PERFORM SUBTRAI-NUM UNTIL WS-VOLTA = WS-TAM.
+      *    ----------------------------------------------------
+           MOVE 1     TO WS-VOLTA.
+           PERFORM SOMA-NUM     UNTIL WS-VOLTA = WS-TAM.
+           COMPUTE WS-SOMA = WS-SOMA + WS-NUM-CAR-T(WS-TAM).
+      *    ----------------------------------------------------
+           IF FUNCTION MOD(WS-SOMA, 10) IS ZERO
+               MOVE "VALIDO" TO WS-SITUACAO
+           ELSE
+               MOVE "NAO VALIDO" TO WS-SITUACAO
+           END-IF.
+      *
+       DESCOBRE-BANDEIRA.
+           MOVE "DESCONHECIDA" TO WS-BANDEIRA.
+           EVALUATE TRUE
+               WHEN WS-NUM-CAR(1:2) = "34" OR WS-NUM-CAR(1:2) = "37"
+                   MOVE "AMEX" TO WS-BANDEIRA
+               WHEN WS-NUM-CAR(1:2) = "50" OR WS-NUM-CAR(1:2) = "63"
+                   MOVE "ELO" TO WS-BANDEIRA
+               WHEN WS-NUM-CAR(1:2) >= "51" AND
+                    WS-NUM-CAR(1:2) <= "55"
+                   MOVE "MASTERCARD" TO WS-BANDEIRA
+               WHEN WS-NUM-CAR(1:1) = "4"
+                   MOVE "VISA" TO WS-BANDEIRA
+           END-EVALUATE.
+      *
+       DOBRA-VALOR.
+           COMPUTE WS-DIST = WS-TAM - WS-VOLTA.
+           IF FUNCTION MOD(WS-DIST, 2) IS NOT ZERO
+               THEN
+                   COMPUTE WS-NUM-CAR-T2(WS-VOLTA) =
+                   WS-NUM-CAR-T(WS-VOLTA) * 2
+               ELSE
+                   COMPUTE WS-NUM-CAR-T2(WS-VOLTA) =
+                   WS-NUM-CAR-T(WS-VOLTA)
+               END-IF.
+           ADD 1 TO WS-VOLTA.
+      *
+       SUBTRAI-NUM.
+           IF WS-NUM-CAR-T2(WS-VOLTA) >= 10
+               THEN
+                   COMPUTE WS-NUM-CAR-T2(WS-VOLTA) =
+                   WS-NUM-CAR-T2(WS-VOLTA) - 9.
+           ADD 1 TO WS-VOLTA.
+      *
+       SOMA-NUM.
+           COMPUTE WS-SOMA = WS-SOMA + WS-NUM-CAR-T2(WS-VOLTA).
+           ADD 1 TO WS-VOLTA.
+      *
+       ESCREVE-LINHA-REL.
+           MOVE WS-NUM-CAR   TO WS-L-NUMERO.
+           MOVE WS-BANDEIRA  TO WS-L-BANDEIRA.
+           MOVE WS-SITUACAO  TO WS-L-SITUACAO.
+           MOVE WS-LINHA-DET TO REG-REL.
+           WRITE REG-REL.
+      *
+       FINALIZA.
+           CLOSE CARTOES
+                 RELCART.
