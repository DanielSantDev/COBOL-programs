@@ -6,20 +6,20 @@
        FILE-CONTROL.
       *     SELECT CADCLI ASSIGN CADC
            SELECT CADCLI ASSIGN TO DISK
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CLIENTE-ID
               FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
-      * FD CADCLI
-      *     RECORDING MODE IS F.
        01 CLIENTE-FILE.
            05 CLIENTE-ID.
               10 AGENCIA    PIC 9(03).
               10 CONTA      PIC 9(06).
            05 NOME          PIC X(20).
            05 SALDO         PIC 9(06)V99.
+           05 CNPJ-CLI      PIC X(14).
       *
        WORKING-STORAGE SECTION.
        01 WS-NOME           PIC X(20).
@@ -28,29 +28,35 @@
               10 WS-CONTA   PIC 9(06).
        01 WS-FS             PIC X(02) VALUE ZEROS.
        01 WS-FIM            PIC X(01) VALUE 'N'.
+       01 WS-FS-MSG         PIC X(40) VALUE SPACES.
       *
        PROCEDURE DIVISION.
        INICIO.
            ACCEPT WS-AGENCIA.
-           ACCEPT WS-CONTA. 
+           ACCEPT WS-CONTA.
            ACCEPT WS-NOME.
            PERFORM ABRE-ARQ.
            PERFORM PROCESSO.
            CLOSE CADCLI.
-           STOP RUN.
+           GOBACK.
        ABRE-ARQ.
            OPEN I-O CADCLI.
            IF WS-FS NOT EQUAL "00"
-             DISPLAY "ERRO DE ABERTURA - " WS-FS
+             CALL "FSMSG" USING WS-FS WS-FS-MSG
+             DISPLAY "ERRO DE ABERTURA - " WS-FS-MSG
              STOP RUN.
        PROCESSO.
-           PERFORM LER-REG UNTIL WS-FIM = 'S' OR 'A'.
+           PERFORM LER-REG.
            IF WS-FIM = 'S'
                DISPLAY 'REGISTRO NAO ENCONTRADO'.
        LER-REG.
-           READ CADCLI AT END MOVE 'S' TO WS-FIM.
-           IF WS-CLIENTE-ID = CLIENTE-ID THEN
-              MOVE 'A'     TO WS-FIM
-              MOVE WS-NOME TO NOME
-              REWRITE CLIENTE-FILE
-           END-IF.
+           MOVE WS-AGENCIA TO AGENCIA.
+           MOVE WS-CONTA   TO CONTA.
+           READ CADCLI
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM
+               NOT INVALID KEY
+                   MOVE 'A'     TO WS-FIM
+                   MOVE WS-NOME TO NOME
+                   REWRITE CLIENTE-FILE
+           END-READ.
