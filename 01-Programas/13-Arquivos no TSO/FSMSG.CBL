@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSMSG.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-FS-CODE      PIC X(02).
+       01 LK-FS-MSG       PIC X(40).
+      *
+       PROCEDURE DIVISION USING LK-FS-CODE LK-FS-MSG.
+       INICIO.
+           EVALUATE LK-FS-CODE
+               WHEN "00"
+                   MOVE "00 = OPERACAO CONCLUIDA COM SUCESSO"
+                       TO LK-FS-MSG
+               WHEN "02"
+                   MOVE "02 = REGISTRO DUPLICADO (CHAVE ALTERNATIVA)"
+                       TO LK-FS-MSG
+               WHEN "10"
+                   MOVE "10 = FIM DE ARQUIVO"
+                       TO LK-FS-MSG
+               WHEN "21"
+                   MOVE "21 = CHAVE FORA DE SEQUENCIA"
+                       TO LK-FS-MSG
+               WHEN "22"
+                   MOVE "22 = REGISTRO DUPLICADO (CHAVE PRIMARIA)"
+                       TO LK-FS-MSG
+               WHEN "23"
+                   MOVE "23 = REGISTRO NAO ENCONTRADO"
+                       TO LK-FS-MSG
+               WHEN "24"
+                   MOVE "24 = LIMITE DO ARQUIVO EXCEDIDO"
+                       TO LK-FS-MSG
+               WHEN "30"
+                   MOVE "30 = ERRO PERMANENTE DE E/S"
+                       TO LK-FS-MSG
+               WHEN "34"
+                   MOVE "34 = ESPACO EM DISCO ESGOTADO"
+                       TO LK-FS-MSG
+               WHEN "35"
+                   MOVE "35 = ARQUIVO NAO EXISTE (OPEN INPUT/I-O)"
+                       TO LK-FS-MSG
+               WHEN "37"
+                   MOVE "37 = ABERTURA INCOMPATIVEL COM O ARQUIVO"
+                       TO LK-FS-MSG
+               WHEN "39"
+                   MOVE "39 = ATRIBUTOS DO ARQUIVO NAO CONFEREM"
+                       TO LK-FS-MSG
+               WHEN "41"
+                   MOVE "41 = ARQUIVO JA ABERTO"
+                       TO LK-FS-MSG
+               WHEN "42"
+                   MOVE "42 = ARQUIVO JA FECHADO"
+                       TO LK-FS-MSG
+               WHEN "43"
+                   MOVE "43 = SEM REGISTRO LIDO ANTES DO REWRITE/DELETE"
+                       TO LK-FS-MSG
+               WHEN "44"
+                   MOVE "44 = TAMANHO DE REGISTRO INVALIDO"
+                       TO LK-FS-MSG
+               WHEN "46"
+                   MOVE "46 = READ SEQUENCIAL SEM REGISTRO VALIDO"
+                       TO LK-FS-MSG
+               WHEN "47"
+                   MOVE "47 = READ EM ARQUIVO NAO ABERTO PARA LEITURA"
+                       TO LK-FS-MSG
+               WHEN "48"
+                   MOVE "48 = WRITE EM ARQUIVO NAO ABERTO PARA GRAVACAO"
+                       TO LK-FS-MSG
+               WHEN "49"
+                   MOVE "49 = REWRITE/DELETE EM ARQUIVO SO LEITURA"
+                       TO LK-FS-MSG
+               WHEN "91"
+                   MOVE "91 = FALHA NO ARQUIVO DE INDICE (VSAM)"
+                       TO LK-FS-MSG
+               WHEN OTHER
+                   STRING LK-FS-CODE " = CODIGO DE STATUS DESCONHECIDO"
+                       DELIMITED BY SIZE INTO LK-FS-MSG
+           END-EVALUATE.
+           GOBACK.
