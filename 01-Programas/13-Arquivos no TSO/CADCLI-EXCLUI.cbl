@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: DanielSantDev
+      * Purpose: EXCLUI
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLUI.
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CLIENTE-ID
+              FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 CLIENTE-FILE.
+           05 CLIENTE-ID.
+              10 AGENCIA    PIC 9(03).
+              10 CONTA      PIC 9(06).
+           05 NOME          PIC X(20).
+           05 SALDO         PIC 9(06)V99.
+           05 CNPJ-CLI      PIC X(14).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CLIENTE-ID.
+           10 WS-AGENCIA    PIC 9(03).
+           10 WS-CONTA      PIC 9(06).
+       01 WS-FS             PIC X(02) VALUE ZEROS.
+       01 WS-FIM            PIC X(01) VALUE 'N'.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ENTRA-DADOS.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSO.
+           CLOSE CADCLI.
+           STOP RUN.
+       ENTRA-DADOS.
+           DISPLAY 'ENTRE COM A AGENCIA: '.
+           ACCEPT WS-AGENCIA.
+           DISPLAY 'ENTRE COM A CONTA CORRENTE: '.
+           ACCEPT WS-CONTA.
+       ABRE-ARQ.
+           OPEN I-O CADCLI.
+           IF WS-FS NOT EQUAL "00"
+             DISPLAY "ERRO DE ABERTURA - " WS-FS
+             STOP RUN.
+       PROCESSO.
+           PERFORM LER-REG.
+           IF WS-FIM = 'A'
+               DELETE CADCLI RECORD
+               IF WS-FS EQUAL "00"
+                  DISPLAY 'REGISTRO EXCLUIDO COM SUCESSO'
+               ELSE
+                  DISPLAY 'ERRO DE EXCLUSAO - ' WS-FS
+               END-IF
+           ELSE
+               DISPLAY 'REGISTRO NAO ENCONTRADO'.
+       LER-REG.
+           MOVE WS-AGENCIA TO AGENCIA.
+           MOVE WS-CONTA   TO CONTA.
+           READ CADCLI
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM
+               NOT INVALID KEY
+                   MOVE 'A' TO WS-FIM
+           END-READ.
