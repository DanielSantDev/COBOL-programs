@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-CLIENTE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO          PIC 9(01) VALUE ZEROS.
+       01 WS-SAIR           PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM PROCESSO UNTIL WS-SAIR = 'S'.
+           STOP RUN.
+      *
+       PROCESSO.
+           PERFORM MOSTRA-MENU.
+           ACCEPT WS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "GRAVA"
+               WHEN 2
+                   CALL "REGRAVA"
+               WHEN 3
+                   CALL "PESQUISA"
+               WHEN 4
+                   MOVE 'S' TO WS-SAIR
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+      *
+       MOSTRA-MENU.
+           DISPLAY "===================================".
+           DISPLAY "  MANUTENCAO DE CLIENTES - CLIENTE.DAT".
+           DISPLAY "  1 - INCLUIR CLIENTE (GRAVA)".
+           DISPLAY "  2 - ALTERAR CLIENTE (ALTERA)".
+           DISPLAY "  3 - PESQUISAR CLIENTE (PESQUISA)".
+           DISPLAY "  4 - SAIR".
+           DISPLAY "===================================".
+           DISPLAY "DIGITE A OPCAO: ".
