@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNPJDIG.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DADOS.
+           05 WS-NUMERO             PIC X(14).
+           05 FILLER REDEFINES WS-NUMERO.
+               10 WS-DIGITO1        PIC 9(1) OCCURS 14 TIMES.
+      *
+           05 WS-NUMERO-R           PIC 9(28).
+           05 FILLER REDEFINES WS-NUMERO-R.
+               10 WS-DIGITO2        PIC 9(2) OCCURS 14 TIMES.
+      *
+           05 WS-PESOS              PIC X(13) VALUE '6543298765432'.
+           05 WS-PESOS-R            REDEFINES WS-PESOS.
+               10 WS-PESOS-T        PIC 9(01) OCCURS 13 TIMES.
+      *
+           05 WS-LACO1              PIC 9(2) VALUE 1.
+           05 WS-LACO2              PIC 9(2) VALUE 1.
+           05 WS-RESULTADO          PIC 9(3).
+           05 WS-DIGITO-ORIG1       PIC 9(1).
+           05 WS-DIGITO-ORIG2       PIC 9(1).
+      *
+       LINKAGE SECTION.
+       01 LK-CNPJ                   PIC X(14).
+       01 LK-CNPJ-VALIDO            PIC X(01).
+      *
+       PROCEDURE DIVISION USING LK-CNPJ LK-CNPJ-VALIDO.
+       PROCEDIMENTO-INICIAL.
+           MOVE 1 TO WS-LACO1.
+           MOVE 0 TO WS-RESULTADO.
+           MOVE LK-CNPJ TO WS-NUMERO.
+           MOVE WS-DIGITO1(13) TO WS-DIGITO-ORIG1.
+           MOVE WS-DIGITO1(14) TO WS-DIGITO-ORIG2.
+      *
+       PROCEDIMENTO-PRINCIPAL.
+           PERFORM UNTIL WS-LACO1 = 13
+               COMPUTE WS-LACO1 = WS-LACO1 + 1
+               COMPUTE WS-LACO2 = WS-LACO1 - 1
+               COMPUTE WS-DIGITO2(WS-LACO2) = WS-DIGITO1(WS-LACO2) *
+               WS-PESOS-T(WS-LACO1)
+               COMPUTE WS-RESULTADO= WS-RESULTADO + WS-DIGITO2(WS-LACO2)
+           END-PERFORM.
+      *
+           COMPUTE WS-RESULTADO = FUNCTION REM (WS-RESULTADO , 11).
+           IF WS-RESULTADO < 2
+               MOVE 0 TO WS-DIGITO1(13)
+           ELSE
+               COMPUTE WS-DIGITO1(13) = 11 - WS-RESULTADO
+           END-IF.
+      *
+           MOVE 0 TO WS-LACO1.
+           MOVE 0 TO WS-RESULTADO.
+      *
+           PERFORM UNTIL WS-LACO1 = 13
+               COMPUTE WS-LACO1 = WS-LACO1 + 1
+               COMPUTE WS-DIGITO2(WS-LACO1) = WS-DIGITO1(WS-LACO1) *
+               WS-PESOS-T(WS-LACO1)
+               COMPUTE WS-RESULTADO= WS-RESULTADO + WS-DIGITO2(WS-LACO1)
+           END-PERFORM.
+      *
+           COMPUTE WS-RESULTADO = FUNCTION REM (WS-RESULTADO, 11).
+           IF WS-RESULTADO < 2
+               MOVE 0 TO WS-DIGITO1(14)
+           ELSE
+               COMPUTE WS-DIGITO1(14) = 11 - WS-RESULTADO
+           END-IF.
+      *
+       PROCEDIMENTO-FINAL.
+           IF WS-DIGITO1(13) = WS-DIGITO-ORIG1
+              AND WS-DIGITO1(14) = WS-DIGITO-ORIG2
+              MOVE 'S' TO LK-CNPJ-VALIDO
+           ELSE
+              MOVE 'N' TO LK-CNPJ-VALIDO
+           END-IF.
+           GOBACK.
