@@ -4,22 +4,21 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *     SELECT CADCLI ASSIGN CADC
            SELECT CADCLI ASSIGN TO DISK
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CLIENTE-ID
               FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
-      * FD CADCLI
-      *     RECORDING MODE IS F.
        01 CLIENTE-FILE.
            05 CLIENTE-ID.
               10 AGENCIA    PIC 9(03).
               10 CONTA      PIC 9(06).
            05 NOME          PIC X(20).
            05 SALDO         PIC 9(06)V99.
+           05 CNPJ-CLI      PIC X(14).
        WORKING-STORAGE SECTION.
        01 WS-CLIENTE-FILE.
            05 WS-CLIENTE-ID.
@@ -27,24 +26,80 @@
               10 WS-CONTA   PIC 9(06).
            05 WS-NOME       PIC X(20).
            05 WS-SALDO      PIC 9(06)V99.
+           05 WS-CNPJ-CLI   PIC X(14).
        01 WS-FS             PIC X(02) VALUE ZEROS.
        01 WS-FIM            PIC X(01) VALUE 'N'.
+       01 WS-AGENCIA-MIN    PIC 9(03) VALUE 001.
+       01 WS-AGENCIA-MAX    PIC 9(03) VALUE 099.
+       01 WS-DADOS-VALIDOS  PIC X(01) VALUE 'N'.
+       01 WS-FS-MSG         PIC X(40) VALUE SPACES.
+       01 WS-CNPJ-VALIDO    PIC X(01) VALUE 'N'.
        PROCEDURE DIVISION.
        INICIO.
-           ACCEPT WS-AGENCIA.
-           ACCEPT WS-CONTA.
-           ACCEPT WS-NOME.
-           ACCEPT WS-SALDO.
            PERFORM ABRE-ARQ.
-           PERFORM PROCESSO.
+           PERFORM ENTRA-CONTA.
+           PERFORM LER-REG.
+           IF WS-FIM = 'A'
+               DISPLAY 'REGISTRO JA EXISTE'
+           ELSE
+               PERFORM GRAVA-REG
+           END-IF.
            CLOSE CADCLI.
-           STOP RUN.
+           GOBACK.
        ABRE-ARQ.
-           OPEN EXTEND CADCLI.
+           OPEN I-O CADCLI.
            IF WS-FS NOT EQUAL "00"
-             DISPLAY "ERRO DE ABERTURA - " WS-FS
+             CALL "FSMSG" USING WS-FS WS-FS-MSG
+             DISPLAY "ERRO DE ABERTURA - " WS-FS-MSG
              STOP RUN.
-       PROCESSO.
+       ENTRA-CONTA.
+           MOVE 'N' TO WS-DADOS-VALIDOS.
+           PERFORM UNTIL WS-DADOS-VALIDOS = 'S'
+               DISPLAY "DIGITE A AGENCIA: "
+               ACCEPT WS-AGENCIA
+               DISPLAY "DIGITE A CONTA: "
+               ACCEPT WS-CONTA
+               IF WS-CONTA = ZEROS
+                   DISPLAY "CONTA INVALIDA, NAO PODE SER ZERO"
+               ELSE
+                   IF WS-AGENCIA < WS-AGENCIA-MIN OR
+                      WS-AGENCIA > WS-AGENCIA-MAX
+                       DISPLAY "AGENCIA FORA DA FAIXA VALIDA ("
+                           WS-AGENCIA-MIN "-" WS-AGENCIA-MAX ")"
+                   ELSE
+                       MOVE 'S' TO WS-DADOS-VALIDOS
+                   END-IF
+               END-IF
+           END-PERFORM.
+       LER-REG.
+           MOVE WS-AGENCIA TO AGENCIA.
+           MOVE WS-CONTA   TO CONTA.
+           READ CADCLI
+               INVALID KEY
+                   MOVE 'N' TO WS-FIM
+               NOT INVALID KEY
+                   MOVE 'A' TO WS-FIM
+           END-READ.
+       GRAVA-REG.
+           PERFORM ENTRA-DADOS.
            MOVE WS-CLIENTE-FILE TO CLIENTE-FILE.
-           WRITE CLIENTE-FILE.
-
+           WRITE CLIENTE-FILE
+               INVALID KEY
+                   DISPLAY 'REGISTRO JA EXISTE'
+               NOT INVALID KEY
+                   DISPLAY 'REGISTRO INCLUIDO COM SUCESSO'
+           END-WRITE.
+       ENTRA-DADOS.
+           ACCEPT WS-NOME.
+           ACCEPT WS-SALDO.
+           PERFORM ENTRA-CNPJ.
+       ENTRA-CNPJ.
+           MOVE 'N' TO WS-CNPJ-VALIDO.
+           PERFORM UNTIL WS-CNPJ-VALIDO = 'S'
+               DISPLAY "DIGITE O CNPJ DO CLIENTE: "
+               ACCEPT WS-CNPJ-CLI
+               CALL "CNPJDIG" USING WS-CNPJ-CLI WS-CNPJ-VALIDO
+               IF WS-CNPJ-VALIDO NOT = 'S'
+                   DISPLAY "CNPJ INVALIDO, REDIGITE"
+               END-IF
+           END-PERFORM.
