@@ -10,20 +10,27 @@
        FILE-CONTROL.
       *      SELECT CADCLI ASSIGN CADC
            SELECT CADCLI ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CLIENTE-ID
+              FILE STATUS IS WS-FS.
+           SELECT EXTRATO ASSIGN TO "EXTRATO.DAT"
               ORGANIZATION IS SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
-              FILE STATUS IS WS-FS.
+              FILE STATUS IS WS-FS-EXT.
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
-      * FD CADCLI
-      *      RECORDING MODE IS F.
        01 CLIENTE-FILE.
            05 CLIENTE-ID.
               10 AGENCIA    PIC 9(03).
               10 CONTA      PIC 9(06).
            05 NOME          PIC X(20).
            05 SALDO         PIC 9(06)V99.
+           05 CNPJ-CLI      PIC X(14).
+      *
+       FD EXTRATO.
+       01 REG-EXTRATO       PIC X(80).
       *
        WORKING-STORAGE SECTION.
        01 WS-CLIENTE-FILE.
@@ -34,7 +41,22 @@
            05 WS-SALDO      PIC 9(06)V99.
        01 WS-SALDO-E        PIC ZZZ.ZZ9,99.
        01 WS-FS             PIC X(02) VALUE SPACES.
+       01 WS-FS-EXT         PIC X(02) VALUE SPACES.
        01 WS-FIM            PIC X(01) VALUE 'N'.
+       01 WS-DATA-EXTENSO   PIC X(30).
+       01 WS-CAB1  PIC X(80)
+           VALUE "EXTRATO DE CONTA CORRENTE".
+       01 WS-CAB2  PIC X(80).
+       01 WS-CAB3  PIC X(80)
+           VALUE "AGENCIA CONTA    NOME                     SALDO".
+       01 WS-LINHA-DET.
+           05  WS-L-AGENCIA    PIC 999.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  WS-L-CONTA      PIC 999999.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  WS-L-NOME       PIC X(20).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  WS-L-SALDO      PIC ZZZ.ZZ9,99.
       *
        PROCEDURE DIVISION.
        INICIO.
@@ -43,21 +65,26 @@
            PERFORM ABRE-ARQ.
            PERFORM PROCESSO.
            PERFORM MOSTRA-REG.
+           PERFORM IMPRIME-EXTRATO.
            CLOSE CADCLI.
-           STOP RUN.
+           GOBACK.
        ABRE-ARQ.
            OPEN I-O CADCLI.
            IF WS-FS NOT EQUAL "00"
              DISPLAY "ERRO DE ABERTURA - " WS-FS
              STOP RUN.
        PROCESSO.
-           PERFORM LER-REG UNTIL WS-FIM = 'S' OR 'A'.
+           PERFORM LER-REG.
        LER-REG.
-           READ CADCLI AT END MOVE 'S' TO WS-FIM.
-           IF WS-CLIENTE-ID = CLIENTE-ID THEN
-               MOVE CLIENTE-FILE TO WS-CLIENTE-FILE
-               MOVE 'A'          TO WS-FIM
-           END-IF.
+           MOVE WS-AGENCIA TO AGENCIA.
+           MOVE WS-CONTA   TO CONTA.
+           READ CADCLI
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM
+               NOT INVALID KEY
+                   MOVE CLIENTE-FILE TO WS-CLIENTE-FILE
+                   MOVE 'A'          TO WS-FIM
+           END-READ.
        MOSTRA-REG.
            IF WS-FIM = 'A'
               DISPLAY "AGENCIA: " WS-AGENCIA
@@ -67,4 +94,28 @@
               DISPLAY "SALDO: " WS-SALDO-E
            ELSE
               DISPLAY 'REGISTRO NAO ENCONTRADO'.
+       IMPRIME-EXTRATO.
+           IF WS-FIM = 'A'
+              CALL "DATAEXT" USING WS-DATA-EXTENSO
+              MOVE WS-DATA-EXTENSO TO WS-CAB2
+              OPEN OUTPUT EXTRATO
+              IF WS-FS-EXT NOT EQUAL "00"
+                 DISPLAY "ERRO DE ABERTURA - EXTRATO " WS-FS-EXT
+              ELSE
+                 MOVE WS-CAB1 TO REG-EXTRATO
+                 WRITE REG-EXTRATO
+                 MOVE WS-CAB2 TO REG-EXTRATO
+                 WRITE REG-EXTRATO
+                 MOVE WS-CAB3 TO REG-EXTRATO
+                 WRITE REG-EXTRATO
+                 MOVE WS-AGENCIA TO WS-L-AGENCIA
+                 MOVE WS-CONTA   TO WS-L-CONTA
+                 MOVE WS-NOME    TO WS-L-NOME
+                 MOVE WS-SALDO-E TO WS-L-SALDO
+                 MOVE WS-LINHA-DET TO REG-EXTRATO
+                 WRITE REG-EXTRATO
+                 CLOSE EXTRATO
+                 DISPLAY "EXTRATO GRAVADO EM EXTRATO.DAT"
+              END-IF
+           END-IF.
 
\ No newline at end of file
