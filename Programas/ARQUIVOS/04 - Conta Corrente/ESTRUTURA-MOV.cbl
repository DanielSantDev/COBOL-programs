@@ -11,10 +11,19 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-MOV.
+           SELECT MOVORD ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ORD.
+           SELECT SORT-MOVIM ASSIGN TO "SRTMOV".
            SELECT MOVLOG ASSIGN TO DISK
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-LOG.
+           SELECT CHECKPT ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
@@ -24,6 +33,7 @@
                05 CONTA-CLI        PIC 9(06).
            03 NOME-CLI             PIC X(20).
            03 SALDO                PIC S9(09).
+           03 LIMITE-CLI           PIC S9(09).
       *
        FD MOVIM VALUE OF FILE-ID IS "MOVIMENTO.DAT".
        01 REG-MOV.
@@ -31,6 +41,24 @@
                05 AGENCIA-MOV      PIC 9(03).
                05 CONTA-MOV        PIC 9(06).
            03 MOVIMENTO            PIC S9(09).
+           03 TIPO-MOV             PIC X(01).
+      *    D = DEPOSITO, S = SAQUE, T = TARIFA, C = CORRECAO
+      *
+       FD MOVORD VALUE OF FILE-ID IS "MOVORD.DAT".
+       01 REG-MOV-ORD.
+           03 ID-MOV-ORD.
+               05 AGENCIA-MOV-ORD  PIC 9(03).
+               05 CONTA-MOV-ORD    PIC 9(06).
+           03 MOVIMENTO-ORD        PIC S9(09).
+           03 TIPO-MOV-ORD         PIC X(01).
+      *
+       SD SORT-MOVIM.
+       01 REG-SORT-MOV.
+           03 ID-SORT-MOV.
+               05 AGENCIA-SORT-MOV PIC 9(03).
+               05 CONTA-SORT-MOV   PIC 9(06).
+           03 MOVIMENTO-SORT       PIC S9(09).
+           03 TIPO-MOV-SORT        PIC X(01).
       *
        FD MOVLOG VALUE OF FILE-ID IS "LOGMOV.DAT".
        01 REG-LOG.
@@ -39,23 +67,49 @@
                05 CONTA-LOG        PIC 9(06).
            03 DESCRICAO-LOG        PIC X(20).
            03 VALOR-LOG            PIC S9(09).
+           03 DATA-LOG             PIC 9(06).
+           03 HORA-LOG             PIC 9(08).
+      *
+       FD CHECKPT VALUE OF FILE-ID IS "CHECKMOV.DAT".
+       01 REG-CHECKPT.
+           03 CKP-CONT-LIDOS       PIC 9(07).
       *
        WORKING-STORAGE SECTION.
        01 WS-ID.
            03 WS-AGENCIA           PIC 9(03).
            03 WS-CONTAG            PIC 9(06).
        01 WS-MOVIMENTO             PIC S9(09) VALUE ZEROS.
-       01 WS-SALDO                 PIC S9(09) VALUE ZEROS.
+       01 WS-TIPO-MOV              PIC X(01) VALUE SPACES.
+       01 WS-DESCRICAO-LOG.
+           03 WS-DESC-TIPO         PIC X(09) VALUE SPACES.
+           03 WS-DESC-STATUS       PIC X(11) VALUE SPACES.
        01 WS-NOVOSALDO             PIC S9(09) VALUE ZEROS.
        01 WS-FS-CLI                PIC X(02) VALUE ZEROS.
        01 WS-FS-MOV                PIC X(02) VALUE ZEROS.
+       01 WS-FS-ORD                PIC X(02) VALUE ZEROS.
        01 WS-FS-LOG                PIC X(02) VALUE ZEROS.
+       01 WS-FS-CKP                PIC X(02) VALUE ZEROS.
        01 WS-FIM-CLI               PIC X(01) VALUE 'N'.
        01 WS-FIM-MOV               PIC X(01) VALUE 'N'.
+       01 WS-TEM-CHECKPOINT        PIC X(01) VALUE 'N'.
+       01 WS-JA-APLICADO           PIC X(01) VALUE 'N'.
+       01 WS-CONT-LIDOS            PIC 9(07) VALUE ZEROS.
+       01 WS-CONT-ATUALIZADOS      PIC 9(07) VALUE ZEROS.
+       01 WS-CONT-REJEITADOS       PIC 9(07) VALUE ZEROS.
+       01 WS-CONT-NAOACHADOS       PIC 9(07) VALUE ZEROS.
+       01 WS-CONT-PULADOS          PIC 9(07) VALUE ZEROS.
+       01 WS-TOTAL-POSTADO         PIC S9(11) VALUE ZEROS.
+       01 WS-DATA-EXTENSO          PIC X(30).
       *
        PROCEDURE DIVISION.
        INICIO.
+           SORT SORT-MOVIM
+               ON ASCENDING KEY ID-SORT-MOV
+               USING MOVIM
+               GIVING MOVORD.
            PERFORM ABRE-ARQ.
+           PERFORM LER-CLIENTE.
+           PERFORM LER-MOVIMENTO.
            PERFORM PROCESSO UNTIL WS-FIM-MOV = 'S'.
            PERFORM FINALIZA.
            STOP RUN.
@@ -65,52 +119,129 @@
            IF WS-FS-CLI NOT EQUAL "00"
                DISPLAY "ERRO DE ABERTURA CLIENTE -" WS-FS-CLI
                STOP RUN.
-           OPEN INPUT MOVIM.
-           IF WS-FS-MOV NOT EQUAL "00"
-               DISPLAY "ERRO DE ABERTURA MOVIM -" WS-FS-MOV.
+           OPEN INPUT MOVORD.
+           IF WS-FS-ORD NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA MOVIM -" WS-FS-ORD.
                STOP RUN.
-           OPEN OUTPUT MOVLOG.
+           PERFORM LE-CHECKPOINT.
+           IF WS-TEM-CHECKPOINT = 'S'
+               DISPLAY "REINICIO - OS PRIMEIROS " CKP-CONT-LIDOS
+                   " MOVIMENTOS JA APLICADOS SERAO PULADOS"
+               OPEN EXTEND MOVLOG
+           ELSE
+               OPEN OUTPUT MOVLOG
+           END-IF.
            IF WS-FS-LOG NOT EQUAL "00"
                DISPLAY "ERRO DE AVERTURA LOG -" WS-FS-LOG.
                STOP RUN.
-           CLOSE MOVLOG.
-           OPEN EXTEND MOVLOG.
       *
-       PROCESSO.
-           READ MOVIM AT END MOVE 'S' TO WS-FIM-MOV.
-           IF WS-FIM-MOV = 'N'
-               MOVE ID-MOV     TO WS-ID
-               MOVE MOVIMENTO  TO WS-MOVIMENTO
-               CLOSE CADCLI
-               OPEN I-O CADCLI
-               MOVE 'N' TO WS-FIM-CLI
-               PERFORM PESQUISA-CONTA UNTIL WS-FIM-CLI = 'S' OR 'A'
-               PERFORM ATUALIZA-SALDO
+       LE-CHECKPOINT.
+           MOVE 'N' TO WS-TEM-CHECKPOINT.
+           OPEN INPUT CHECKPT.
+           IF WS-FS-CKP EQUAL "00"
+               READ CHECKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WS-TEM-CHECKPOINT
+               END-READ
+               CLOSE CHECKPT
            END-IF.
       *
-       PESQUISA-CONTA.
-           READ CADCLI
-              AT END
-               MOVE 'S' TO WS-FIM-CLI
-              NOT AT END
-               IF WS-ID = ID-CLI
-                   MOVE SALDO  TO WS-SALDO
-                   MOVE 'A'    TO WS-FIM-CLI
-               END-IF
+       GRAVA-CHECKPOINT.
+           MOVE WS-CONT-LIDOS TO CKP-CONT-LIDOS.
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+      *
+       LER-CLIENTE.
+           READ CADCLI AT END MOVE 'S' TO WS-FIM-CLI.
+      *
+       LER-MOVIMENTO.
+           READ MOVORD
+               AT END
+                   MOVE 'S' TO WS-FIM-MOV
+               NOT AT END
+                   ADD 1                TO WS-CONT-LIDOS
+                   MOVE ID-MOV-ORD      TO WS-ID
+                   MOVE MOVIMENTO-ORD   TO WS-MOVIMENTO
+                   MOVE TIPO-MOV-ORD    TO WS-TIPO-MOV
+                   MOVE 'N'             TO WS-JA-APLICADO
+                   IF WS-TEM-CHECKPOINT = 'S'
+                      AND WS-CONT-LIDOS NOT > CKP-CONT-LIDOS
+                       MOVE 'S' TO WS-JA-APLICADO
+                   END-IF
            END-READ.
+      *
+      *    PASSAGEM UNICA POR CADCLI (JA EM ORDEM DE ID-CLI) CASADA
+      *    COM MOVORD (MOVIM JA ORDENADO POR ID-MOV) - EVITA FECHAR E
+      *    REABRIR CADCLI A CADA MOVIMENTO.
+       PROCESSO.
+           EVALUATE TRUE
+               WHEN WS-FIM-CLI = 'S'
+                   IF WS-JA-APLICADO = 'S'
+                       ADD 1 TO WS-CONT-PULADOS
+                   ELSE
+                       PERFORM MOVIMENTO-NAO-ACHADO
+                   END-IF
+                   PERFORM GRAVA-CHECKPOINT
+                   PERFORM LER-MOVIMENTO
+               WHEN ID-CLI < WS-ID
+                   PERFORM LER-CLIENTE
+               WHEN ID-CLI > WS-ID
+                   IF WS-JA-APLICADO = 'S'
+                       ADD 1 TO WS-CONT-PULADOS
+                   ELSE
+                       PERFORM MOVIMENTO-NAO-ACHADO
+                   END-IF
+                   PERFORM GRAVA-CHECKPOINT
+                   PERFORM LER-MOVIMENTO
+               WHEN OTHER
+                   IF WS-JA-APLICADO = 'S'
+                       ADD 1 TO WS-CONT-PULADOS
+                   ELSE
+                       PERFORM ATUALIZA-SALDO
+                   END-IF
+                   PERFORM GRAVA-CHECKPOINT
+                   PERFORM LER-MOVIMENTO
+           END-EVALUATE.
       *
        ATUALIZA-SALDO.
+           MOVE ID-CLI TO ID-LOG.
+           PERFORM DESCOBRE-TIPO.
+           COMPUTE WS-NOVOSALDO = SALDO + WS-MOVIMENTO.
+           IF WS-NOVOSALDO < LIMITE-CLI
+               MOVE WS-MOVIMENTO        TO VALOR-LOG
+               MOVE 'REJEITADO'         TO WS-DESC-STATUS
+               ADD 1                    TO WS-CONT-REJEITADOS
+           ELSE
+               MOVE WS-NOVOSALDO        TO SALDO VALOR-LOG
+               DISPLAY WS-NOVOSALDO " - " WS-MOVIMENTO
+               PERFORM REGRAVA-CLI
+               MOVE 'ATUALIZADO'        TO WS-DESC-STATUS
+               ADD 1                    TO WS-CONT-ATUALIZADOS
+               ADD WS-MOVIMENTO         TO WS-TOTAL-POSTADO
+           END-IF.
+           MOVE WS-DESCRICAO-LOG TO DESCRICAO-LOG.
+           PERFORM GRAVA-LOG.
+      *
+       MOVIMENTO-NAO-ACHADO.
            MOVE WS-ID TO ID-LOG.
-              IF WS-FIM-CLI = 'A'
-                  COMPUTE WS-NOVOSALDO = WS-SALDO + WS-MOVIMENTO
-                  MOVE WS-NOVOSALDO            TO SALDO VALOR-LOG
-                  DISPLAY WS-NOVOSALDO " - " WS-MOVIMENTO
-                  PERFORM REGRAVA-CLI
-                  MOVE 'CONTA ATUALIZADA'      TO DESCRICAO-LOG.
-              IF WS-FIM-CLI = 'S'
-                  MOVE 'CONTA NÃO ENCONTRADA'  TO DESCRICAO-LOG
-                  MOVE WS-MOVIMENTO            TO VALOR-LOG.
-              PERFORM GRAVA-LOG.
+           PERFORM DESCOBRE-TIPO.
+           MOVE 'NAO ACHADO'    TO WS-DESC-STATUS.
+           MOVE WS-MOVIMENTO    TO VALOR-LOG.
+           ADD 1                TO WS-CONT-NAOACHADOS.
+           MOVE WS-DESCRICAO-LOG TO DESCRICAO-LOG.
+           PERFORM GRAVA-LOG.
+      *
+       DESCOBRE-TIPO.
+           EVALUATE WS-TIPO-MOV
+               WHEN 'D' MOVE 'DEPOSITO ' TO WS-DESC-TIPO
+               WHEN 'S' MOVE 'SAQUE    ' TO WS-DESC-TIPO
+               WHEN 'T' MOVE 'TARIFA   ' TO WS-DESC-TIPO
+               WHEN 'C' MOVE 'CORRECAO ' TO WS-DESC-TIPO
+               WHEN OTHER MOVE 'MOVIMENTO' TO WS-DESC-TIPO
+           END-EVALUATE.
       *
        REGRAVA-CLI.
            REWRITE REG-CLI.
@@ -119,12 +250,25 @@
                STOP RUN.
       *
        GRAVA-LOG.
+           ACCEPT DATA-LOG FROM DATE.
+           ACCEPT HORA-LOG FROM TIME.
            WRITE REG-LOG.
            IF WS-FS-LOG NOT EQUAL "00"
                DISPLAY "ERRO DE GRAVAÇÃO DE LOG - " WS-FS-LOG
                STOP RUN.
       *
        FINALIZA.
+           CALL "DATAEXT" USING WS-DATA-EXTENSO.
+           DISPLAY "===== TOTAIS DE CONTROLE DO LOTE - "
+               WS-DATA-EXTENSO " =====".
+           DISPLAY "MOVIMENTOS LIDOS       : " WS-CONT-LIDOS.
+           DISPLAY "CONTAS ATUALIZADAS     : " WS-CONT-ATUALIZADOS.
+           DISPLAY "MOVIMENTOS REJEITADOS  : " WS-CONT-REJEITADOS.
+           DISPLAY "CONTAS NAO ENCONTRADAS : " WS-CONT-NAOACHADOS.
+           DISPLAY "MOVIMENTOS PULADOS     : " WS-CONT-PULADOS.
+           DISPLAY "TOTAL POSTADO          : " WS-TOTAL-POSTADO.
+           OPEN OUTPUT CHECKPT.
+           CLOSE CHECKPT.
            CLOSE CADCLI.
-           CLOSE MOVIM.
+           CLOSE MOVORD.
            CLOSE MOVLOG.
