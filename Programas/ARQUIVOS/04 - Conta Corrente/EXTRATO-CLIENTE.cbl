@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO-CLIENTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLI.
+           SELECT MOVLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REG-CLI.
+           03 ID-CLI.
+               05 AGENCIA-CLI      PIC 9(03).
+               05 CONTA-CLI        PIC 9(06).
+           03 NOME-CLI             PIC X(20).
+           03 SALDO                PIC S9(09).
+           03 LIMITE-CLI           PIC S9(09).
+      *
+       FD MOVLOG VALUE OF FILE-ID IS "LOGMOV.DAT".
+       01 REG-LOG.
+           03 ID-LOG.
+               05 AGENCIA-LOG      PIC 9(03).
+               05 CONTA-LOG        PIC 9(06).
+           03 DESCRICAO-LOG        PIC X(20).
+           03 VALOR-LOG            PIC S9(09).
+           03 DATA-LOG             PIC 9(06).
+           03 HORA-LOG             PIC 9(08).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-ID.
+           03 WS-AGENCIA           PIC 9(03).
+           03 WS-CONTAG            PIC 9(06).
+       01 WS-FS-CLI                PIC X(02) VALUE ZEROS.
+       01 WS-FS-LOG                PIC X(02) VALUE ZEROS.
+       01 WS-FIM                   PIC X(01) VALUE 'N'.
+       01 WS-ACHOU-CLI             PIC X(01) VALUE 'N'.
+       01 WS-CONT-MOV              PIC 9(05) VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "EXTRATO DE CONTA - AGENCIA: ".
+           ACCEPT WS-AGENCIA.
+           DISPLAY "EXTRATO DE CONTA - CONTA: ".
+           ACCEPT WS-CONTAG.
+           PERFORM MOSTRA-SALDO-ATUAL.
+           IF WS-ACHOU-CLI = 'S'
+               PERFORM MOSTRA-MOVIMENTOS
+           END-IF.
+           STOP RUN.
+      *
+       MOSTRA-SALDO-ATUAL.
+           OPEN INPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
+               STOP RUN.
+           PERFORM UNTIL WS-FIM = 'S' OR WS-ACHOU-CLI = 'S'
+               READ CADCLI
+                   AT END
+                       MOVE 'S' TO WS-FIM
+                   NOT AT END
+                       IF AGENCIA-CLI = WS-AGENCIA
+                           AND CONTA-CLI = WS-CONTAG
+                           MOVE 'S' TO WS-ACHOU-CLI
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CADCLI.
+           DISPLAY "===== EXTRATO DA CONTA " WS-AGENCIA "/" WS-CONTAG
+               " =====".
+           IF WS-ACHOU-CLI = 'S'
+               DISPLAY "CLIENTE: " NOME-CLI
+               DISPLAY "SALDO ATUAL: " SALDO
+           ELSE
+               DISPLAY "CLIENTE NAO ENCONTRADO EM CLIENTE.DAT"
+           END-IF.
+      *
+       MOSTRA-MOVIMENTOS.
+           MOVE 'N' TO WS-FIM.
+           OPEN INPUT MOVLOG.
+           IF WS-FS-LOG NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA LOGMOV - " WS-FS-LOG
+               STOP RUN.
+           DISPLAY "----- MOVIMENTACAO -----".
+           PERFORM UNTIL WS-FIM = 'S'
+               READ MOVLOG
+                   AT END
+                       MOVE 'S' TO WS-FIM
+                   NOT AT END
+                       IF AGENCIA-LOG = WS-AGENCIA
+                           AND CONTA-LOG = WS-CONTAG
+                           DISPLAY DATA-LOG " " HORA-LOG " "
+                               DESCRICAO-LOG " " VALOR-LOG
+                           ADD 1 TO WS-CONT-MOV
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MOVLOG.
+           IF WS-CONT-MOV = ZERO
+               DISPLAY "NENHUM MOVIMENTO ENCONTRADO PARA ESTA CONTA"
+           ELSE
+               DISPLAY "TOTAL DE MOVIMENTOS LISTADOS: " WS-CONT-MOV
+           END-IF.
