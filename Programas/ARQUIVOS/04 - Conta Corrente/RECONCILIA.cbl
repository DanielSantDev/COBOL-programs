@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLI.
+           SELECT MOVIM ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MOV.
+           SELECT SALDOANT ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ANT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REG-CLI.
+           03 ID-CLI.
+               05 AGENCIA-CLI      PIC 9(03).
+               05 CONTA-CLI        PIC 9(06).
+           03 NOME-CLI             PIC X(20).
+           03 SALDO                PIC S9(09).
+           03 LIMITE-CLI           PIC S9(09).
+      *
+       FD MOVIM VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+       01 REG-MOV.
+           03 ID-MOV.
+               05 AGENCIA-MOV      PIC 9(03).
+               05 CONTA-MOV        PIC 9(06).
+           03 MOVIMENTO            PIC S9(09).
+           03 TIPO-MOV             PIC X(01).
+      *
+       FD SALDOANT VALUE OF FILE-ID IS "SALDOANT.DAT".
+       01 REG-SALDOANT.
+           03 SALDOANT-TOTAL       PIC S9(11).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLI                PIC X(02) VALUE ZEROS.
+       01 WS-FS-MOV                PIC X(02) VALUE ZEROS.
+       01 WS-FS-ANT                PIC X(02) VALUE ZEROS.
+       01 WS-FIM                   PIC X(01) VALUE 'N'.
+       01 WS-MODO                  PIC X(01) VALUE SPACES.
+       01 WS-TOTAL-ANTES           PIC S9(11) VALUE ZEROS.
+       01 WS-TOTAL-DEPOIS          PIC S9(11) VALUE ZEROS.
+       01 WS-TOTAL-MOVIMENTOS      PIC S9(11) VALUE ZEROS.
+       01 WS-TOTAL-ESPERADO        PIC S9(11) VALUE ZEROS.
+       01 WS-DIFERENCA             PIC S9(11) VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "RECONCILIACAO CLIENTE.DAT / MOVIMENTO.DAT".
+           DISPLAY "DIGITE A (ANTES DO LOTE) OU D (DEPOIS DO LOTE): ".
+           ACCEPT WS-MODO.
+           EVALUATE WS-MODO
+               WHEN 'A'
+                   PERFORM SNAPSHOT-ANTES
+               WHEN 'D'
+                   PERFORM CONFERE-DEPOIS
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+           STOP RUN.
+      *
+       SNAPSHOT-ANTES.
+           PERFORM SOMA-SALDO-CLIENTE.
+           OPEN OUTPUT SALDOANT.
+           IF WS-FS-ANT NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA SALDOANT - " WS-FS-ANT
+               STOP RUN.
+           MOVE WS-TOTAL-ANTES TO SALDOANT-TOTAL.
+           WRITE REG-SALDOANT.
+           CLOSE SALDOANT.
+           DISPLAY "SNAPSHOT GRAVADO - SALDO TOTAL ANTES DO LOTE: "
+               WS-TOTAL-ANTES.
+      *
+       CONFERE-DEPOIS.
+           OPEN INPUT SALDOANT.
+           IF WS-FS-ANT NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA SALDOANT - " WS-FS-ANT
+               STOP RUN.
+           READ SALDOANT
+               AT END
+                   DISPLAY "SNAPSHOT ANTES DO LOTE NAO ENCONTRADO"
+                   CLOSE SALDOANT
+                   STOP RUN
+           END-READ.
+           MOVE SALDOANT-TOTAL TO WS-TOTAL-ANTES.
+           CLOSE SALDOANT.
+           PERFORM SOMA-SALDO-CLIENTE.
+           MOVE WS-TOTAL-ANTES TO WS-TOTAL-DEPOIS.
+           PERFORM SOMA-MOVIMENTOS.
+           COMPUTE WS-TOTAL-ESPERADO =
+               SALDOANT-TOTAL + WS-TOTAL-MOVIMENTOS.
+           COMPUTE WS-DIFERENCA = WS-TOTAL-DEPOIS - WS-TOTAL-ESPERADO.
+           DISPLAY "===== RECONCILIACAO DO LOTE =====".
+           DISPLAY "SALDO TOTAL ANTES DO LOTE   : " SALDOANT-TOTAL.
+           DISPLAY "TOTAL DE MOVIMENTO.DAT      : " WS-TOTAL-MOVIMENTOS.
+           DISPLAY "SALDO TOTAL ESPERADO        : " WS-TOTAL-ESPERADO.
+           DISPLAY "SALDO TOTAL ATUAL           : " WS-TOTAL-DEPOIS.
+           IF WS-DIFERENCA = ZEROS
+               DISPLAY "RECONCILIACAO OK - SEM DIVERGENCIA"
+           ELSE
+               DISPLAY "*** DIVERGENCIA ENCONTRADA: " WS-DIFERENCA
+               DISPLAY "*** VERIFICAR MOVIMENTOS REJEITADOS NO LOG"
+           END-IF.
+      *
+       SOMA-SALDO-CLIENTE.
+           MOVE ZEROS TO WS-TOTAL-ANTES.
+           MOVE 'N' TO WS-FIM.
+           OPEN INPUT CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA CLIENTE - " WS-FS-CLI
+               STOP RUN.
+           PERFORM UNTIL WS-FIM = 'S'
+               READ CADCLI
+                   AT END
+                       MOVE 'S' TO WS-FIM
+                   NOT AT END
+                       ADD SALDO TO WS-TOTAL-ANTES
+               END-READ
+           END-PERFORM.
+           CLOSE CADCLI.
+      *
+       SOMA-MOVIMENTOS.
+           MOVE ZEROS TO WS-TOTAL-MOVIMENTOS.
+           MOVE 'N' TO WS-FIM.
+           OPEN INPUT MOVIM.
+           IF WS-FS-MOV NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA MOVIMENTO - " WS-FS-MOV
+               STOP RUN.
+           PERFORM UNTIL WS-FIM = 'S'
+               READ MOVIM
+                   AT END
+                       MOVE 'S' TO WS-FIM
+                   NOT AT END
+                       ADD MOVIMENTO TO WS-TOTAL-MOVIMENTOS
+               END-READ
+           END-PERFORM.
+           CLOSE MOVIM.
