@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTORNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CLI.
+           SELECT MOVLOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REG-CLI.
+           03 ID-CLI.
+               05 AGENCIA-CLI      PIC 9(03).
+               05 CONTA-CLI        PIC 9(06).
+           03 NOME-CLI             PIC X(20).
+           03 SALDO                PIC S9(09).
+           03 LIMITE-CLI           PIC S9(09).
+      *
+       FD MOVLOG VALUE OF FILE-ID IS "LOGMOV.DAT".
+       01 REG-LOG.
+           03 ID-LOG.
+               05 AGENCIA-LOG      PIC 9(03).
+               05 CONTA-LOG        PIC 9(06).
+           03 DESCRICAO-LOG        PIC X(20).
+           03 VALOR-LOG            PIC S9(09).
+           03 DATA-LOG             PIC 9(06).
+           03 HORA-LOG             PIC 9(08).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-AGENCIA               PIC 9(03) VALUE ZEROS.
+       01 WS-CONTAG                PIC 9(06) VALUE ZEROS.
+       01 WS-MOVIMENTO             PIC S9(09) VALUE ZEROS.
+       01 WS-VALOR-ORIGINAL        PIC S9(09) VALUE ZEROS.
+       01 WS-TIPO-MOV              PIC X(01) VALUE 'C'.
+       01 WS-DESCRICAO-LOG.
+           03 WS-DESC-TIPO         PIC X(09) VALUE 'CORRECAO '.
+           03 WS-DESC-STATUS       PIC X(11) VALUE SPACES.
+       01 WS-SALDO                 PIC S9(09) VALUE ZEROS.
+       01 WS-LIMITE                PIC S9(09) VALUE ZEROS.
+       01 WS-NOVOSALDO             PIC S9(09) VALUE ZEROS.
+       01 WS-FS-CLI                PIC X(02) VALUE ZEROS.
+       01 WS-FS-LOG                PIC X(02) VALUE ZEROS.
+       01 WS-FIM-CLI               PIC X(01) VALUE 'N'.
+       01 WS-FIM-LOG               PIC X(01) VALUE 'N'.
+       01 WS-ACHOU                 PIC X(01) VALUE 'N'.
+       01 WS-JA-ESTORNADO          PIC X(01) VALUE 'N'.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM ENTRA-CHAVE.
+           PERFORM LOCALIZA-LOG.
+           IF WS-ACHOU = 'S'
+               IF WS-JA-ESTORNADO = 'S'
+                   DISPLAY "MOVIMENTO JA ESTORNADO ANTERIORMENTE"
+               ELSE
+                   PERFORM MONTA-ESTORNO
+                   MOVE 'N' TO WS-FIM-CLI
+                   PERFORM PESQUISA-CONTA UNTIL WS-FIM-CLI = 'S' OR 'A'
+                   PERFORM ATUALIZA-SALDO
+               END-IF
+           ELSE
+               DISPLAY "MOVIMENTO NAO ENCONTRADO NO LOG"
+           END-IF.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN I-O CADCLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA CLIENTE -" WS-FS-CLI
+               STOP RUN.
+           OPEN INPUT MOVLOG.
+           IF WS-FS-LOG NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA LOG -" WS-FS-LOG
+               STOP RUN.
+      *
+       ENTRA-CHAVE.
+           DISPLAY "AGENCIA DO MOVIMENTO A ESTORNAR: ".
+           ACCEPT WS-AGENCIA.
+           DISPLAY "CONTA DO MOVIMENTO A ESTORNAR: ".
+           ACCEPT WS-CONTAG.
+      *
+       LOCALIZA-LOG.
+           PERFORM UNTIL WS-FIM-LOG = 'S'
+               READ MOVLOG
+                   AT END
+                       MOVE 'S' TO WS-FIM-LOG
+                   NOT AT END
+                       IF AGENCIA-LOG = WS-AGENCIA
+                          AND CONTA-LOG = WS-CONTAG
+                          IF DESCRICAO-LOG(10:11) = "ATUALIZADO "
+                             MOVE VALOR-LOG TO WS-VALOR-ORIGINAL
+                             MOVE 'S'       TO WS-ACHOU
+                          END-IF
+                          IF DESCRICAO-LOG(1:9) = "CORRECAO "
+                             AND DESCRICAO-LOG(10:11) = "ESTORNADO  "
+                             MOVE 'S' TO WS-JA-ESTORNADO
+                          END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE MOVLOG.
+      *
+       MONTA-ESTORNO.
+           COMPUTE WS-MOVIMENTO = WS-VALOR-ORIGINAL * -1.
+           OPEN EXTEND MOVLOG.
+           IF WS-FS-LOG NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA LOG -" WS-FS-LOG
+               STOP RUN.
+      *
+       PESQUISA-CONTA.
+           READ CADCLI
+              AT END
+               MOVE 'S' TO WS-FIM-CLI
+              NOT AT END
+               IF WS-AGENCIA = AGENCIA-CLI AND WS-CONTAG = CONTA-CLI
+                   MOVE SALDO      TO WS-SALDO
+                   MOVE LIMITE-CLI TO WS-LIMITE
+                   MOVE 'A'        TO WS-FIM-CLI
+               END-IF
+           END-READ.
+      *
+       ATUALIZA-SALDO.
+           MOVE WS-AGENCIA TO AGENCIA-LOG.
+           MOVE WS-CONTAG  TO CONTA-LOG.
+              IF WS-FIM-CLI = 'A'
+                  COMPUTE WS-NOVOSALDO = WS-SALDO + WS-MOVIMENTO
+                  IF WS-NOVOSALDO < WS-LIMITE
+                      MOVE WS-MOVIMENTO        TO VALOR-LOG
+                      MOVE 'REJEITADO'         TO WS-DESC-STATUS
+                  ELSE
+                      MOVE WS-NOVOSALDO        TO SALDO VALOR-LOG
+                      DISPLAY WS-NOVOSALDO " - " WS-MOVIMENTO
+                      PERFORM REGRAVA-CLI
+                      MOVE 'ESTORNADO'         TO WS-DESC-STATUS
+                  END-IF.
+              IF WS-FIM-CLI = 'S'
+                  MOVE 'NAO ACHADO'            TO WS-DESC-STATUS
+                  MOVE WS-MOVIMENTO            TO VALOR-LOG.
+              MOVE WS-DESCRICAO-LOG TO DESCRICAO-LOG.
+              PERFORM GRAVA-LOG.
+      *
+       REGRAVA-CLI.
+           REWRITE REG-CLI.
+           IF WS-FS-CLI NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO CLIENTE - " WS-FS-CLI
+               STOP RUN.
+      *
+       GRAVA-LOG.
+           ACCEPT DATA-LOG FROM DATE.
+           ACCEPT HORA-LOG FROM TIME.
+           WRITE REG-LOG.
+           IF WS-FS-LOG NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO DE LOG - " WS-FS-LOG
+               STOP RUN.
+      *
+       FINALIZA.
+           CLOSE CADCLI.
+           IF WS-ACHOU = 'S' AND WS-JA-ESTORNADO = 'N'
+               CLOSE MOVLOG
+           END-IF.
