@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLUI-ALUNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCAD ASSIGN TO "CADASTR.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS-OLD.
+           SELECT ARQCAD-NOVO ASSIGN TO "CADASTR-NOVO.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS-NOVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCAD.
+       01  REG-ALUNO.
+            05  MATRIC.
+                10  CO-ANO     PIC  9(02).
+                10  CO-NUMERO  PIC  9(03).
+                10  CO-DIGITO  PIC  9(01).
+            05  NOME    PIC  X(30).
+            05  SEXO    PIC  X(01).
+            05  NOTA-PROVA  PIC  9(02)V99.
+            05  NOTA-RECUP  PIC  9(02)V99.
+      *
+       FD  ARQCAD-NOVO.
+       01  REG-ALUNO-NOVO.
+            05  MATRIC-NOVO.
+                10  CO-ANO-NOVO     PIC  9(02).
+                10  CO-NUMERO-NOVO  PIC  9(03).
+                10  CO-DIGITO-NOVO  PIC  9(01).
+            05  NOME-NOVO    PIC  X(30).
+            05  SEXO-NOVO    PIC  X(01).
+            05  NOTA-PROVA-NOVO  PIC  9(02)V99.
+            05  NOTA-RECUP-NOVO  PIC  9(02)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-MATRIC.
+           05  WS-CO-ANO     PIC  9(02).
+           05  WS-CO-NUMERO  PIC  9(03).
+           05  WS-CO-DIGITO  PIC  9(01).
+       01 WS-FS-OLD         PIC X(02) VALUE ZEROS.
+       01 WS-FS-NOVO        PIC X(02) VALUE ZEROS.
+       01 WS-FIM            PIC X(01) VALUE 'N'.
+       01 WS-ACHOU          PIC X(01) VALUE 'N'.
+       01 WS-CONT-LIDOS     PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-GRAVADOS  PIC 9(05) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ENTRA-DADOS.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSO UNTIL WS-FIM = 'S'.
+           PERFORM FINALIZA.
+           STOP RUN.
+       ENTRA-DADOS.
+           DISPLAY 'DIGITE A MATRICULA DO ALUNO A EXCLUIR: '.
+           ACCEPT WS-MATRIC.
+       ABRE-ARQ.
+           OPEN INPUT ARQCAD.
+           IF WS-FS-OLD NOT EQUAL "00"
+               DISPLAY 'ERRO DE ABERTURA - CADASTR ' WS-FS-OLD
+               STOP RUN.
+           OPEN OUTPUT ARQCAD-NOVO.
+           IF WS-FS-NOVO NOT EQUAL "00"
+               DISPLAY 'ERRO DE ABERTURA - CADASTR-NOVO ' WS-FS-NOVO
+               STOP RUN.
+       PROCESSO.
+           READ ARQCAD
+               AT END
+                   MOVE 'S' TO WS-FIM
+               NOT AT END
+                   PERFORM TRATA-REG
+           END-READ.
+       TRATA-REG.
+           ADD 1 TO WS-CONT-LIDOS.
+           IF MATRIC = WS-MATRIC
+               MOVE 'S' TO WS-ACHOU
+           ELSE
+               MOVE REG-ALUNO TO REG-ALUNO-NOVO
+               WRITE REG-ALUNO-NOVO
+               ADD 1 TO WS-CONT-GRAVADOS
+           END-IF.
+       FINALIZA.
+           CLOSE ARQCAD.
+           CLOSE ARQCAD-NOVO.
+           IF WS-ACHOU = 'S'
+               DISPLAY 'ALUNO EXCLUIDO - NOVO MESTRE GRAVADO EM '
+                   'CADASTR-NOVO.DAT'
+               DISPLAY 'PROMOVER CADASTR-NOVO.DAT PARA CADASTR.DAT'
+           ELSE
+               DISPLAY 'ALUNO NAO ENCONTRADO - NENHUMA EXCLUSAO FEITA'
+           END-IF.
+           DISPLAY 'REGISTROS LIDOS   : ' WS-CONT-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS: ' WS-CONT-GRAVADOS.
