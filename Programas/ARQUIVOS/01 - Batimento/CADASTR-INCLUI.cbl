@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVA-ALUNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCAD ASSIGN TO "CADASTR.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCAD.
+       01  REG-ALUNO.
+            05  MATRIC.
+                10  CO-ANO     PIC  9(02).
+                10  CO-NUMERO  PIC  9(03).
+                10  CO-DIGITO  PIC  9(01).
+            05  NOME    PIC  X(30).
+            05  SEXO    PIC  X(01).
+            05  NOTA-PROVA  PIC  9(02)V99.
+            05  NOTA-RECUP  PIC  9(02)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-MATRIC.
+           05  WS-CO-ANO     PIC  9(02).
+           05  WS-CO-NUMERO  PIC  9(03).
+           05  WS-CO-DIGITO  PIC  9(01).
+       01 WS-NOME          PIC  X(30).
+       01 WS-SEXO          PIC  X(01).
+       01 WS-NOTA-PROVA    PIC  9(02)V99.
+       01 WS-NOTA-RECUP    PIC  9(02)V99.
+       01 WS-FS            PIC X(02) VALUE ZEROS.
+       01 WS-FIM           PIC X(01) VALUE 'N'.
+       01 WS-ACHOU         PIC X(01) VALUE 'N'.
+       01 WS-MATRIC-VALIDA PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ENTRA-DADOS.
+           CALL "MATRICDIG" USING WS-CO-ANO WS-CO-NUMERO WS-CO-DIGITO
+               WS-MATRIC-VALIDA.
+           IF WS-MATRIC-VALIDA = 'N'
+               DISPLAY 'MATRICULA INVALIDA - DIGITO NAO CONFERE'
+           ELSE
+               PERFORM VERIFICA-EXISTENTE
+               IF WS-ACHOU = 'S'
+                   DISPLAY 'ALUNO JA CADASTRADO - MATRICULA DUPLICADA'
+               ELSE
+                   PERFORM GRAVA-REG
+               END-IF
+           END-IF.
+           STOP RUN.
+       ENTRA-DADOS.
+           DISPLAY 'DIGITE A MATRICULA: '.
+           ACCEPT WS-MATRIC.
+           DISPLAY 'DIGITE O NOME: '.
+           ACCEPT WS-NOME.
+           DISPLAY 'DIGITE O SEXO (M/F): '.
+           ACCEPT WS-SEXO.
+           DISPLAY 'DIGITE A NOTA DA PROVA: '.
+           ACCEPT WS-NOTA-PROVA.
+           DISPLAY 'DIGITE A NOTA DE RECUPERACAO: '.
+           ACCEPT WS-NOTA-RECUP.
+       VERIFICA-EXISTENTE.
+           MOVE 'N' TO WS-ACHOU.
+           MOVE 'N' TO WS-FIM.
+           OPEN INPUT ARQCAD.
+           IF WS-FS NOT EQUAL "00"
+               DISPLAY 'ERRO DE ABERTURA - CADASTR ' WS-FS
+               STOP RUN.
+           PERFORM UNTIL WS-FIM = 'S'
+               READ ARQCAD
+                   AT END
+                       MOVE 'S' TO WS-FIM
+                   NOT AT END
+                       IF MATRIC = WS-MATRIC
+                           MOVE 'S' TO WS-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQCAD.
+       GRAVA-REG.
+           OPEN EXTEND ARQCAD.
+           IF WS-FS NOT EQUAL "00"
+               DISPLAY 'ERRO DE ABERTURA - CADASTR ' WS-FS
+               STOP RUN.
+           MOVE WS-MATRIC     TO MATRIC.
+           MOVE WS-NOME       TO NOME.
+           MOVE WS-SEXO       TO SEXO.
+           MOVE WS-NOTA-PROVA TO NOTA-PROVA.
+           MOVE WS-NOTA-RECUP TO NOTA-RECUP.
+           WRITE REG-ALUNO.
+           CLOSE ARQCAD.
+           DISPLAY 'ALUNO INCLUIDO COM SUCESSO'.
