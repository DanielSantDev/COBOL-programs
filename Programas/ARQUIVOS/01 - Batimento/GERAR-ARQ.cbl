@@ -11,6 +11,10 @@
              ORGANIZATION IS SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL
              FILE STATUS IS ST-ALU.
+           SELECT ARQMATRIC ASSIGN TO "MATRICULA.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-MAT.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCAD.
@@ -22,12 +26,28 @@
             05  NOME    PIC  X(30).
             05  SEXO    PIC  X(01).
             05  NOTA-PROVA  PIC  9(02)V99.
+            05  NOTA-RECUP  PIC  9(02)V99.
+      *
+       FD  ARQMATRIC.
+       01  REG-MATRICULA.
+            05  MATRIC-MAT.
+                10  CO-ANO-MAT     PIC  9(02).
+                10  CO-NUMERO-MAT  PIC  9(03).
+                10  CO-DIGITO-MAT  PIC  9(01).
+            05  NOME-MAT       PIC  X(30).
+            05  SEXO-MAT       PIC  X(01).
+            05  NOTA-PROVA-MAT PIC  9(02)V99.
+            05  NOTA-RECUP-MAT PIC  9(02)V99.
        WORKING-STORAGE SECTION.
        77  ST-ALU       PIC X(02).
+       77  ST-MAT       PIC X(02).
+       77  WS-FIM-MAT   PIC X(01) VALUE 'N'.
+       77  WS-CONT-CARGA PIC 9(05) VALUE ZEROS.
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
-           PERFORM PROCESSO.
+           PERFORM LER-MATRICULA.
+           PERFORM PROCESSO UNTIL WS-FIM-MAT = 'S'.
            PERFORM FINALIZA.
            STOP RUN.
        ABRE-ARQ.
@@ -35,36 +55,25 @@
            IF ST-ALU NOT EQUAL '00'
               DISPLAY 'ERRO DE ABERTURA - CAD ALUNO' ST-ALU
               STOP RUN.
+           OPEN INPUT ARQMATRIC.
+           IF ST-MAT NOT EQUAL '00'
+              DISPLAY 'ERRO DE ABERTURA - MATRICULA' ST-MAT
+              STOP RUN.
+       LER-MATRICULA.
+           READ ARQMATRIC
+               AT END
+                   MOVE 'S' TO WS-FIM-MAT
+           END-READ.
        PROCESSO.
-           MOVE '180019' TO MATRIC.
-           MOVE 'JOAO DAS NEVES                ' TO NOME.
-           MOVE 'M' TO SEXO.
-           MOVE 07.50 TO NOTA-PROVA.
-           WRITE REG-ALUNO.
-
-           MOVE '180029' TO MATRIC.
-           MOVE 'MARIA JOAQUINA                ' TO NOME.
-           MOVE 'F' TO SEXO.
-           MOVE 05.50 TO NOTA-PROVA.
-           WRITE REG-ALUNO.
-
-           MOVE '180039' TO MATRIC.
-           MOVE 'MARIA MADALENA DE JESUS       ' TO NOME.
-           MOVE 'F' TO SEXO.
-           MOVE 08.00 TO NOTA-PROVA.
-           WRITE REG-ALUNO.
-
-           MOVE '180049' TO MATRIC.
-           MOVE 'ALBERT EINSTEN                ' TO NOME.
-           MOVE 'M' TO SEXO.
-           MOVE 09.50 TO NOTA-PROVA.
-           WRITE REG-ALUNO.
-
-           MOVE '180059' TO MATRIC.
-           MOVE 'JOAOZINHO DA SILVA            ' TO NOME.
-           MOVE 'M' TO SEXO.
-           MOVE 02.00 TO NOTA-PROVA.
+           MOVE MATRIC-MAT     TO MATRIC.
+           MOVE NOME-MAT       TO NOME.
+           MOVE SEXO-MAT       TO SEXO.
+           MOVE NOTA-PROVA-MAT TO NOTA-PROVA.
+           MOVE NOTA-RECUP-MAT TO NOTA-RECUP.
            WRITE REG-ALUNO.
-
+           ADD 1 TO WS-CONT-CARGA.
+           PERFORM LER-MATRICULA.
        FINALIZA.
            CLOSE ARQCAD.
+           CLOSE ARQMATRIC.
+           DISPLAY 'ALUNOS CARREGADOS: ' WS-CONT-CARGA.
