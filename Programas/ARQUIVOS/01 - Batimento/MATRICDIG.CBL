@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRICDIG.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DADOS.
+           05 WS-BASE-MAT           PIC 9(05).
+           05 WS-BASE-MAT-R REDEFINES WS-BASE-MAT.
+               10 WS-BASE-MAT-D     PIC 9(01) OCCURS 5 TIMES.
+           05 WS-PESOS-MAT          PIC X(05) VALUE '65432'.
+           05 WS-PESOS-MAT-R REDEFINES WS-PESOS-MAT.
+               10 WS-PESOS-MAT-T    PIC 9(01) OCCURS 5 TIMES.
+           05 WS-LACO-MAT           PIC 9(02).
+           05 WS-RESULT-MAT         PIC 9(03).
+           05 WS-DIGITO-CALC        PIC 9(01).
+      *
+       LINKAGE SECTION.
+       01 LK-CO-ANO                 PIC 9(02).
+       01 LK-CO-NUMERO              PIC 9(03).
+       01 LK-CO-DIGITO              PIC 9(01).
+       01 LK-MATRIC-VALIDA          PIC X(01).
+      *
+       PROCEDURE DIVISION USING LK-CO-ANO LK-CO-NUMERO LK-CO-DIGITO
+               LK-MATRIC-VALIDA.
+       PROCEDIMENTO-PRINCIPAL.
+           MOVE LK-CO-ANO    TO WS-BASE-MAT(1:2).
+           MOVE LK-CO-NUMERO TO WS-BASE-MAT(3:3).
+           MOVE 0 TO WS-RESULT-MAT.
+           PERFORM VARYING WS-LACO-MAT FROM 1 BY 1
+                   UNTIL WS-LACO-MAT > 5
+               COMPUTE WS-RESULT-MAT = WS-RESULT-MAT +
+                   WS-BASE-MAT-D(WS-LACO-MAT) *
+                   WS-PESOS-MAT-T(WS-LACO-MAT)
+           END-PERFORM.
+           COMPUTE WS-RESULT-MAT = FUNCTION REM (WS-RESULT-MAT, 11).
+           IF WS-RESULT-MAT < 2
+              MOVE 0 TO WS-DIGITO-CALC
+           ELSE
+              COMPUTE WS-DIGITO-CALC = 11 - WS-RESULT-MAT
+           END-IF.
+           IF WS-DIGITO-CALC = LK-CO-DIGITO
+              MOVE 'S' TO LK-MATRIC-VALIDA
+           ELSE
+              MOVE 'N' TO LK-MATRIC-VALIDA
+           END-IF.
+           GOBACK.
