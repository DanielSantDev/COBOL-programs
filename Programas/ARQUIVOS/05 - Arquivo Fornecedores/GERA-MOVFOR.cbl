@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GERA-MOVFOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVFOR ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-MOV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVFOR VALUE OF FILE-ID IS "MOVFOR.DAT".
+       01  REG-MOVFOR.
+            03  CD-FOR         PIC  9(03).
+            03  VALOR-FOR      PIC  S9(09).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-FS-MOV             PIC  X(02) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSO.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN OUTPUT MOVFOR.
+           IF WS-FS-MOV NOT EQUAL "00"
+              DISPLAY "ERRO DE ABERTURA - " WS-FS-MOV
+              STOP RUN.
+      *
+       PROCESSO.
+           MOVE 001 TO CD-FOR.
+           MOVE 000150000 TO VALOR-FOR.
+           WRITE REG-MOVFOR.
+
+           MOVE 026 TO CD-FOR.
+           MOVE 000042000 TO VALOR-FOR.
+           WRITE REG-MOVFOR.
+
+           MOVE 048 TO CD-FOR.
+           MOVE 000098000 TO VALOR-FOR.
+           WRITE REG-MOVFOR.
+
+           MOVE 013 TO CD-FOR.
+           MOVE 000210000 TO VALOR-FOR.
+           WRITE REG-MOVFOR.
+      *
+       FINALIZA.
+           CLOSE MOVFOR.
