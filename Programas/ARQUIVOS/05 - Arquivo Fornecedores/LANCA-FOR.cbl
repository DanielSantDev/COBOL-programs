@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LANCA-FOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-FOR.
+           SELECT MOVFOR ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-MOV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQFOR VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01  REG-FOR.
+            03  CD-FORN        PIC  9(03).
+            03  NM-FORN        PIC  X(20).
+            03  NM-CIDADE      PIC  X(20).
+            03  SALDO-FORN     PIC  S9(09).
+      *
+       FD  MOVFOR VALUE OF FILE-ID IS "MOVFOR.DAT".
+       01  REG-MOVFOR.
+            03  CD-FOR         PIC  9(03).
+            03  VALOR-FOR      PIC  S9(09).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CD-FOR             PIC  9(03).
+       01 WS-VALOR              PIC  S9(09).
+       01 WS-FS-FOR             PIC  X(02) VALUE ZEROS.
+       01 WS-FS-MOV             PIC  X(02) VALUE ZEROS.
+       01 WS-FIM-MOV            PIC  X(01) VALUE 'N'.
+       01 WS-FIM-FOR            PIC  X(01) VALUE 'N'.
+       01 WS-ACHOU              PIC  X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSO UNTIL WS-FIM-MOV = 'S'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN INPUT MOVFOR.
+           IF WS-FS-MOV NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA MOVFOR - " WS-FS-MOV
+               STOP RUN.
+      *
+       PROCESSO.
+           READ MOVFOR
+               AT END
+                   MOVE 'S' TO WS-FIM-MOV
+               NOT AT END
+                   MOVE CD-FOR    TO WS-CD-FOR
+                   MOVE VALOR-FOR TO WS-VALOR
+                   PERFORM ATUALIZA-FORN
+           END-READ.
+      *
+       ATUALIZA-FORN.
+           MOVE 'N' TO WS-FIM-FOR.
+           MOVE 'N' TO WS-ACHOU.
+           OPEN I-O ARQFOR.
+           IF WS-FS-FOR NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA ARQFOR - " WS-FS-FOR
+               STOP RUN.
+           PERFORM UNTIL WS-FIM-FOR = 'S' OR WS-ACHOU = 'S'
+               READ ARQFOR
+                   AT END
+                       MOVE 'S' TO WS-FIM-FOR
+                   NOT AT END
+                       IF CD-FORN = WS-CD-FOR
+                           ADD WS-VALOR TO SALDO-FORN
+                           REWRITE REG-FOR
+                           MOVE 'S' TO WS-ACHOU
+                           DISPLAY "FORNECEDOR " CD-FORN
+                               " - NOVO SALDO: " SALDO-FORN
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ACHOU = 'N'
+               DISPLAY "FORNECEDOR " WS-CD-FOR " NAO ENCONTRADO".
+           CLOSE ARQFOR.
+      *
+       FINALIZA.
+           CLOSE MOVFOR.
