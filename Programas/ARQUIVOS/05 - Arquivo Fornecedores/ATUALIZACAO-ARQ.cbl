@@ -7,8 +7,25 @@
               ORGANIZATION IS SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS WS-FORN.
+           SELECT ARQFOR-NOVO ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FORN-NOVO.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQFOR VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01  REG-FOR.
+            03  CD-FORN        PIC  9(03).
+            03  NM-FORN        PIC  X(20).
+            03  NM-CIDADE      PIC  X(20).
+            03  SALDO-FORN     PIC  S9(09).
+      *
+       FD  ARQFOR-NOVO VALUE OF FILE-ID IS "ARQFORN.DAT".
+       01  REG-FOR-NOVO.
+            03  CD-FORN-NOVO   PIC  9(03).
+            03  NM-FORN-NOVO   PIC  X(20).
+            03  NM-CIDADE-NOVO PIC  X(20).
+            03  SALDO-FORN-NOVO PIC S9(09).
       *
        WORKING-STORAGE SECTION.
        01 WS-DADOS.
@@ -17,15 +34,103 @@
             03 WS-NM-CIDADE    PIC  X(20).
        01 WS-SG-MOVIM          PIC  X(01).
        01 WS-FORN              PIC  X(02) VALUE ZEROS.
+       01 WS-FORN-NOVO         PIC  X(02) VALUE ZEROS.
+       01 WS-FIM               PIC  X(01) VALUE 'N'.
+       01 WS-ACHOU              PIC  X(01) VALUE 'N'.
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM ABRE-ARQS.
-           PERFORM PROCESSO.
+           PERFORM ENTRA-OPCAO.
+           EVALUATE WS-SG-MOVIM
+               WHEN 'I' PERFORM INCLUI-FORN
+               WHEN 'A' PERFORM ALTERA-FORN
+               WHEN 'E' PERFORM EXCLUI-FORN
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA - USE I, A OU E'
+           END-EVALUATE.
            PERFORM FINALIZA.
            STOP RUN.
       *
-       ABRE-ARQS.
+       ENTRA-OPCAO.
+           DISPLAY "OPERACAO (I-INCLUIR / A-ALTERAR / E-EXCLUIR): ".
+           ACCEPT WS-SG-MOVIM.
+           DISPLAY "CODIGO DO FORNECEDOR: ".
+           ACCEPT WS-CD-FORN.
+      *
+       INCLUI-FORN.
+           DISPLAY "NOME DO FORNECEDOR: ".
+           ACCEPT WS-NM-FORN.
+           DISPLAY "CIDADE: ".
+           ACCEPT WS-NM-CIDADE.
+           OPEN EXTEND ARQFOR.
+           IF WS-FORN NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA - " WS-FORN
+               STOP RUN.
+           MOVE WS-CD-FORN   TO CD-FORN.
+           MOVE WS-NM-FORN   TO NM-FORN.
+           MOVE WS-NM-CIDADE TO NM-CIDADE.
+           MOVE ZEROS        TO SALDO-FORN.
+           WRITE REG-FOR.
+           IF WS-FORN NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO - " WS-FORN
+           ELSE
+               DISPLAY "FORNECEDOR INCLUIDO COM SUCESSO".
+           CLOSE ARQFOR.
+      *
+       ALTERA-FORN.
+           DISPLAY "NOVO NOME DO FORNECEDOR: ".
+           ACCEPT WS-NM-FORN.
+           DISPLAY "NOVA CIDADE: ".
+           ACCEPT WS-NM-CIDADE.
+           OPEN I-O ARQFOR.
+           IF WS-FORN NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA - " WS-FORN
+               STOP RUN.
+           PERFORM UNTIL WS-FIM = 'S' OR WS-ACHOU = 'S'
+               READ ARQFOR
+                   AT END
+                       MOVE 'S' TO WS-FIM
+                   NOT AT END
+                       IF CD-FORN = WS-CD-FORN
+                           MOVE WS-NM-FORN   TO NM-FORN
+                           MOVE WS-NM-CIDADE TO NM-CIDADE
+                           REWRITE REG-FOR
+                           MOVE 'S' TO WS-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ACHOU = 'S'
+               DISPLAY "FORNECEDOR ALTERADO COM SUCESSO"
+           ELSE
+               DISPLAY "FORNECEDOR NAO ENCONTRADO".
+           CLOSE ARQFOR.
       *
-       PROCESSO.
+       EXCLUI-FORN.
+           OPEN INPUT ARQFOR.
+           IF WS-FORN NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA - " WS-FORN
+               STOP RUN.
+           OPEN OUTPUT ARQFOR-NOVO.
+           IF WS-FORN-NOVO NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA - " WS-FORN-NOVO
+               STOP RUN.
+           PERFORM UNTIL WS-FIM = 'S'
+               READ ARQFOR
+                   AT END
+                       MOVE 'S' TO WS-FIM
+                   NOT AT END
+                       IF CD-FORN = WS-CD-FORN
+                           MOVE 'S' TO WS-ACHOU
+                       ELSE
+                           WRITE REG-FOR-NOVO FROM REG-FOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQFOR.
+           CLOSE ARQFOR-NOVO.
+           IF WS-ACHOU = 'S'
+               DISPLAY "FORNECEDOR EXCLUIDO - GRAVADO EM ARQFOR-NOVO"
+           ELSE
+               DISPLAY "FORNECEDOR NAO ENCONTRADO".
       *
        FINALIZA.
+           DISPLAY "FIM DO PROGRAMA".
