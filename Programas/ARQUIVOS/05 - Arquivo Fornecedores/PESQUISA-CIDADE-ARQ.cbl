@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PESQUISA-CIDADE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FORN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQFOR VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01  REG-FOR.
+            03  CD-FORN        PIC  9(03).
+            03  NM-FORN        PIC  X(20).
+            03  NM-CIDADE      PIC  X(20).
+            03  SALDO-FORN     PIC  S9(09).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CIDADE            PIC  X(20).
+       01 WS-FORN              PIC  X(02) VALUE ZEROS.
+       01 WS-FIM                PIC  X(01) VALUE 'N'.
+       01 WS-ACHOU              PIC  X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "CIDADE A PESQUISAR: ".
+           ACCEPT WS-CIDADE.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSO UNTIL WS-FIM = 'S'.
+           IF WS-ACHOU = 'N'
+               DISPLAY "NENHUM FORNECEDOR ENCONTRADO NESSA CIDADE".
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN INPUT ARQFOR.
+           IF WS-FORN NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA - " WS-FORN
+               STOP RUN.
+      *
+       PROCESSO.
+           PERFORM LER-REG.
+           IF WS-FIM = 'N' AND NM-CIDADE = WS-CIDADE
+               PERFORM MOSTRA-REG
+           END-IF.
+      *
+       LER-REG.
+           READ ARQFOR
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ.
+      *
+       MOSTRA-REG.
+           MOVE 'S' TO WS-ACHOU.
+           DISPLAY "CODIGO: " CD-FORN
+                   " - FORNECEDOR: " NM-FORN
+                   " - CIDADE: " NM-CIDADE
+                   " - SALDO: " SALDO-FORN.
+      *
+       FINALIZA.
+           CLOSE ARQFOR.
