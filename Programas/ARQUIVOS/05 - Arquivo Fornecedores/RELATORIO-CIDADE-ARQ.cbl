@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-CIDADE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FORN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQFOR VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01  REG-FOR.
+            03  CD-FORN        PIC  9(03).
+            03  NM-FORN        PIC  X(20).
+            03  NM-CIDADE      PIC  X(20).
+            03  SALDO-FORN     PIC  S9(09).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-CIDADES.
+           02 WS-CIDADE-TAB OCCURS 50 TIMES.
+               03 WS-TAB-CIDADE PIC X(20).
+               03 WS-TAB-QTDE   PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-CIDADES     PIC 9(03) VALUE ZERO.
+       01 WS-FORN              PIC  X(02) VALUE ZEROS.
+       01 WS-FIM                PIC  X(01) VALUE 'N'.
+       01 WS-ACHOU-CIDADE       PIC  X(01) VALUE 'N'.
+       01 WS-LACO               PIC 9(03).
+       01 WS-LACO2              PIC 9(03).
+       01 WS-TAB-CIDADE-AUX     PIC X(20).
+       01 WS-TAB-QTDE-AUX       PIC 9(05).
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM ACUMULA-CIDADES UNTIL WS-FIM = 'S'.
+           PERFORM FINALIZA.
+           PERFORM ORDENA-CIDADES.
+           PERFORM IMPRIME-RELATORIO.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN INPUT ARQFOR.
+           IF WS-FORN NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA - " WS-FORN
+               STOP RUN.
+      *
+       ACUMULA-CIDADES.
+           PERFORM LER-REG.
+           IF WS-FIM = 'N'
+               PERFORM LOCALIZA-OU-INCLUI-CIDADE
+           END-IF.
+      *
+       LER-REG.
+           READ ARQFOR
+               AT END
+                   MOVE 'S' TO WS-FIM
+           END-READ.
+      *
+       LOCALIZA-OU-INCLUI-CIDADE.
+           MOVE 'N' TO WS-ACHOU-CIDADE.
+           PERFORM VARYING WS-LACO FROM 1 BY 1
+               UNTIL WS-LACO > WS-TOTAL-CIDADES
+               IF WS-TAB-CIDADE(WS-LACO) = NM-CIDADE
+                   ADD 1 TO WS-TAB-QTDE(WS-LACO)
+                   MOVE 'S' TO WS-ACHOU-CIDADE
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-CIDADE = 'N'
+               ADD 1 TO WS-TOTAL-CIDADES
+               MOVE NM-CIDADE TO WS-TAB-CIDADE(WS-TOTAL-CIDADES)
+               MOVE 1 TO WS-TAB-QTDE(WS-TOTAL-CIDADES)
+           END-IF.
+      *
+       ORDENA-CIDADES.
+           PERFORM VARYING WS-LACO FROM 1 BY 1
+               UNTIL WS-LACO > WS-TOTAL-CIDADES
+               PERFORM VARYING WS-LACO2 FROM 1 BY 1
+                   UNTIL WS-LACO2 > WS-TOTAL-CIDADES - WS-LACO
+                   IF WS-TAB-QTDE(WS-LACO2) < WS-TAB-QTDE(WS-LACO2 + 1)
+                       MOVE WS-TAB-CIDADE(WS-LACO2) TO WS-TAB-CIDADE-AUX
+                       MOVE WS-TAB-QTDE(WS-LACO2)   TO WS-TAB-QTDE-AUX
+                       MOVE WS-TAB-CIDADE(WS-LACO2 + 1)
+                           TO WS-TAB-CIDADE(WS-LACO2)
+                       MOVE WS-TAB-QTDE(WS-LACO2 + 1)
+                           TO WS-TAB-QTDE(WS-LACO2)
+                       MOVE WS-TAB-CIDADE-AUX
+                           TO WS-TAB-CIDADE(WS-LACO2 + 1)
+                       MOVE WS-TAB-QTDE-AUX
+                           TO WS-TAB-QTDE(WS-LACO2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+       IMPRIME-RELATORIO.
+           DISPLAY "RELATORIO DE FORNECEDORES POR CIDADE".
+           DISPLAY "CIDADE               QTDE DE FORNECEDORES".
+           PERFORM VARYING WS-LACO FROM 1 BY 1
+               UNTIL WS-LACO > WS-TOTAL-CIDADES
+               DISPLAY WS-TAB-CIDADE(WS-LACO) "   " WS-TAB-QTDE(WS-LACO)
+           END-PERFORM.
+      *
+       FINALIZA.
+           CLOSE ARQFOR.
