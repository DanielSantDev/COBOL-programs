@@ -21,6 +21,23 @@
              ORGANIZATION IS SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL
              FILE STATUS IS ST-MUL.
+           SELECT APROVADOS ASSIGN TO "APROVADOS.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-APR.
+           SELECT REPROVADOS ASSIGN TO "REPROVADOS.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-REP.
+           SELECT ARQCAD-ORD ASSIGN TO "CADASTR-ORD.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-ORD.
+           SELECT SORT-ALUNO ASSIGN TO "SRTALU".
+           SELECT RELCLASSE ASSIGN TO "RELCLASSE.DAT"
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS ST-REL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCAD.
@@ -32,6 +49,7 @@
             05  NOME    PIC  X(30).
             05  SEXO    PIC  X(01).
             05  NOTA-PROVA  PIC  9(02)V99.
+            05  NOTA-RECUP  PIC  9(02)V99.
         FD  CADHOMEM.
         01  REG-CADH.
             05  MATRICH.
@@ -41,6 +59,7 @@
             05  NOMEH    PIC  X(30).
             05  SEXOH    PIC  X(01).
             05  NOTA-PROVAH  PIC  9(02)V99.
+            05  NOTA-RECUPH  PIC  9(02)V99.
        FD  CADMULHE.
        01  REG-CADM.
             05  MATRICM.
@@ -50,12 +69,57 @@
             05  NOMEM    PIC  X(30).
             05  SEXOM    PIC  X(01).
             05  NOTA-PROVAM  PIC  9(02)V99.
+            05  NOTA-RECUPM  PIC  9(02)V99.
+       FD  APROVADOS.
+       01  REG-APROV.
+            05  MATRIC-APR.
+                10  CO-ANO-APR     PIC  9(02).
+                10  CO-NUMERO-APR  PIC  9(03).
+                10  CO-DIGITO-APR  PIC  9(01).
+            05  NOME-APR    PIC  X(30).
+            05  SEXO-APR    PIC  X(01).
+            05  NOTA-PROVA-APR  PIC  9(02)V99.
+            05  NOTA-RECUP-APR  PIC  9(02)V99.
+       FD  REPROVADOS.
+       01  REG-REPROV.
+            05  MATRIC-REP.
+                10  CO-ANO-REP     PIC  9(02).
+                10  CO-NUMERO-REP  PIC  9(03).
+                10  CO-DIGITO-REP  PIC  9(01).
+            05  NOME-REP    PIC  X(30).
+            05  SEXO-REP    PIC  X(01).
+            05  NOTA-PROVA-REP  PIC  9(02)V99.
+            05  NOTA-RECUP-REP  PIC  9(02)V99.
+       FD  ARQCAD-ORD.
+       01  REG-ALUNO-ORD.
+            05  MATRIC-ORD.
+                10  CO-ANO-ORD     PIC  9(02).
+                10  CO-NUMERO-ORD  PIC  9(03).
+                10  CO-DIGITO-ORD  PIC  9(01).
+            05  NOME-ORD    PIC  X(30).
+            05  SEXO-ORD    PIC  X(01).
+            05  NOTA-PROVA-ORD  PIC  9(02)V99.
+            05  NOTA-RECUP-ORD  PIC  9(02)V99.
+       SD  SORT-ALUNO.
+       01  REG-ALUNO-SORT.
+            05  MATRIC-SORT.
+                10  CO-ANO-SORT     PIC  9(02).
+                10  CO-NUMERO-SORT  PIC  9(03).
+                10  CO-DIGITO-SORT  PIC  9(01).
+            05  NOME-SORT    PIC  X(30).
+            05  SEXO-SORT    PIC  X(01).
+            05  NOTA-PROVA-SORT  PIC  9(02)V99.
+            05  NOTA-RECUP-SORT  PIC  9(02)V99.
+       FD  RELCLASSE.
+       01  REG-REL PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-DADOS.
            02  FIM-ARQ      PIC 9(01).
            02  ST-ALU       PIC X(02).
            02  ST-HOM       PIC X(02).
            02  ST-MUL       PIC X(02).
+           02  ST-APR       PIC X(02).
+           02  ST-REP       PIC X(02).
            02  MEDIA-M      PIC 9(02)V99.
            02  MEDIA-H      PIC 9(02)V99.
            02  TOTALH       PIC 9(02).
@@ -64,12 +128,48 @@
            02  TOTPRM       PIC 9(04)V99.
            02  EDICAO-M     PIC Z9,99.
            02  EDICAO-H     PIC Z9,99.
+           02  TOTAPR       PIC 9(02).
+           02  TOTREP       PIC 9(02).
+           02  TOTINVAL     PIC 9(02).
+           02  WS-FAIXA-0-2   PIC 9(02).
+           02  WS-FAIXA-2-4   PIC 9(02).
+           02  WS-FAIXA-4-6   PIC 9(02).
+           02  WS-FAIXA-6-8   PIC 9(02).
+           02  WS-FAIXA-8-10  PIC 9(02).
+       01 WS-VALIDA-DIGITO.
+           05 WS-BASE-MAT           PIC 9(05).
+           05 WS-BASE-MAT-R REDEFINES WS-BASE-MAT.
+               10 WS-BASE-MAT-D     PIC 9(01) OCCURS 5 TIMES.
+           05 WS-PESOS-MAT          PIC X(05) VALUE '65432'.
+           05 WS-PESOS-MAT-R REDEFINES WS-PESOS-MAT.
+               10 WS-PESOS-MAT-T    PIC 9(01) OCCURS 5 TIMES.
+           05 WS-LACO-MAT           PIC 9(02).
+           05 WS-RESULT-MAT         PIC 9(03).
+           05 WS-DIGITO-CALC        PIC 9(01).
+           05 WS-MATRIC-VALIDA      PIC X(01).
+       01 WS-DADOS-REL.
+           02  ST-ORD       PIC X(02).
+           02  ST-REL       PIC X(02).
+           02  WS-FIM-ORD   PIC X(01) VALUE 'N'.
+           02  WS-NOTA-FINAL-REL  PIC 9(02)V99.
+       01 WS-CAB1  PIC X(80)
+           VALUE "RELATORIO DE TURMA - LISTAGEM POR NOME".
+       01 WS-CAB2  PIC X(80)
+           VALUE "NOME                           SEXO NOTA  SITUACAO".
+       01 WS-LINHA-DET.
+           05  WS-L-NOME       PIC X(30).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  WS-L-SEXO       PIC X(04).
+           05  WS-L-NOTA       PIC Z9,99.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  WS-L-SITUACAO   PIC X(10).
        PROCEDURE DIVISION.
        INICIO.
            PERFORM ABRE-ARQ.
            MOVE ZEROS TO WS-DADOS.
            PERFORM PROCESSO.
            PERFORM FINALIZA.
+           PERFORM GERA-RELATORIO.
            STOP RUN.
        ABRE-ARQ.
            OPEN INPUT ARQCAD.
@@ -82,16 +182,60 @@
            OPEN OUTPUT CADMULHE.
            IF ST-MUL NOT EQUAL '00'
               DISPLAY 'ERRO DE ABERTURA - CAD MULHE' ST-MUL.
+           OPEN OUTPUT APROVADOS.
+           IF ST-APR NOT EQUAL '00'
+              DISPLAY 'ERRO DE ABERTURA - APROVADOS' ST-APR.
+           OPEN OUTPUT REPROVADOS.
+           IF ST-REP NOT EQUAL '00'
+              DISPLAY 'ERRO DE ABERTURA - REPROVADOS' ST-REP.
        PROCESSO.
            READ ARQCAD AT END MOVE 1 TO FIM-ARQ.
            PERFORM LER-ARQ UNTIL FIM-ARQ = 1.
            PERFORM MOSTRA-TOTAL.
        LER-ARQ.
-           IF SEXO = "F"
-              PERFORM GRAVA-MULHER
+           PERFORM VALIDA-MATRIC.
+           IF WS-MATRIC-VALIDA = 'N'
+              DISPLAY 'MATRICULA INVALIDA - DIGITO NAO CONFERE: ' MATRIC
+                      ' ' NOME
+              ADD 1 TO TOTINVAL
            ELSE
-              PERFORM GRAVA-HOMEM.
+              IF NOTA-PROVA < 5,75
+                 COMPUTE NOTA-PROVA = (NOTA-PROVA + NOTA-RECUP) / 2
+              END-IF
+              IF SEXO = "F"
+                 PERFORM GRAVA-MULHER
+              ELSE
+                 PERFORM GRAVA-HOMEM
+              END-IF
+              IF NOTA-PROVA >= 6
+                 PERFORM GRAVA-APROVADO
+              ELSE
+                 PERFORM GRAVA-REPROVADO
+              END-IF
+              PERFORM CONTA-FAIXA
+           END-IF.
            READ ARQCAD  AT END MOVE 1 TO FIM-ARQ.
+       VALIDA-MATRIC.
+           MOVE CO-ANO    TO WS-BASE-MAT(1:2).
+           MOVE CO-NUMERO TO WS-BASE-MAT(3:3).
+           MOVE 0 TO WS-RESULT-MAT.
+           PERFORM VARYING WS-LACO-MAT FROM 1 BY 1
+                   UNTIL WS-LACO-MAT > 5
+               COMPUTE WS-RESULT-MAT = WS-RESULT-MAT +
+                   WS-BASE-MAT-D(WS-LACO-MAT) *
+                   WS-PESOS-MAT-T(WS-LACO-MAT)
+           END-PERFORM.
+           COMPUTE WS-RESULT-MAT = FUNCTION REM (WS-RESULT-MAT, 11).
+           IF WS-RESULT-MAT < 2
+              MOVE 0 TO WS-DIGITO-CALC
+           ELSE
+              COMPUTE WS-DIGITO-CALC = 11 - WS-RESULT-MAT
+           END-IF.
+           IF WS-DIGITO-CALC = CO-DIGITO
+              MOVE 'S' TO WS-MATRIC-VALIDA
+           ELSE
+              MOVE 'N' TO WS-MATRIC-VALIDA
+           END-IF.
        GRAVA-MULHER.
            ADD       1     TO TOTALM.
            ADD NOTA-PROVA  TO TOTPRM.
@@ -102,16 +246,130 @@
            ADD NOTA-PROVA  TO TOTPRH.
            MOVE REG-ALUNO  TO REG-CADH.
            WRITE REG-CADH.
+       GRAVA-APROVADO.
+           ADD       1     TO TOTAPR.
+           MOVE REG-ALUNO  TO REG-APROV.
+           WRITE REG-APROV.
+       GRAVA-REPROVADO.
+           ADD       1     TO TOTREP.
+           MOVE REG-ALUNO  TO REG-REPROV.
+           WRITE REG-REPROV.
+       CONTA-FAIXA.
+           EVALUATE TRUE
+               WHEN NOTA-PROVA < 2
+                   ADD 1 TO WS-FAIXA-0-2
+               WHEN NOTA-PROVA < 4
+                   ADD 1 TO WS-FAIXA-2-4
+               WHEN NOTA-PROVA < 6
+                   ADD 1 TO WS-FAIXA-4-6
+               WHEN NOTA-PROVA < 8
+                   ADD 1 TO WS-FAIXA-6-8
+               WHEN OTHER
+                   ADD 1 TO WS-FAIXA-8-10
+           END-EVALUATE.
        MOSTRA-TOTAL.
-           COMPUTE MEDIA-M = TOTPRM / TOTALM.
-           COMPUTE MEDIA-H = TOTPRH / TOTALH.
-           MOVE MEDIA-M TO EDICAO-M.
-           MOVE MEDIA-H TO EDICAO-H.
-           DISPLAY ' MEDIA FINAL SEM EDICAO MULHER =' MEDIA-M.
-           DISPLAY ' MEDIA FINAL SEM EDICAO HOMEM  =' MEDIA-H.
-           DISPLAY ' MEDIA FINAL MULHER =' EDICAO-M.
-           DISPLAY ' MEDIA FINAL HOMEM  =' EDICAO-H.
+           IF TOTALM = ZERO
+               DISPLAY ' NENHUMA ALUNA DO SEXO FEMININO NESTE PERIODO'
+           ELSE
+               COMPUTE MEDIA-M = TOTPRM / TOTALM
+               MOVE MEDIA-M TO EDICAO-M
+               DISPLAY ' MEDIA FINAL SEM EDICAO MULHER =' MEDIA-M
+               DISPLAY ' MEDIA FINAL MULHER =' EDICAO-M
+           END-IF.
+           IF TOTALH = ZERO
+               DISPLAY ' NENHUM ALUNO DO SEXO MASCULINO NESTE PERIODO'
+           ELSE
+               COMPUTE MEDIA-H = TOTPRH / TOTALH
+               MOVE MEDIA-H TO EDICAO-H
+               DISPLAY ' MEDIA FINAL SEM EDICAO HOMEM  =' MEDIA-H
+               DISPLAY ' MEDIA FINAL HOMEM  =' EDICAO-H
+           END-IF.
+           DISPLAY ' TOTAL DE APROVADOS =' TOTAPR.
+           DISPLAY ' TOTAL DE REPROVADOS =' TOTREP.
+           DISPLAY ' TOTAL DE MATRICULAS INVALIDAS =' TOTINVAL.
+           DISPLAY ' DISTRIBUICAO DE NOTAS:'.
+           DISPLAY '   0 A 2  : ' WS-FAIXA-0-2.
+           DISPLAY '   2 A 4  : ' WS-FAIXA-2-4.
+           DISPLAY '   4 A 6  : ' WS-FAIXA-4-6.
+           DISPLAY '   6 A 8  : ' WS-FAIXA-6-8.
+           DISPLAY '   8 A 10 : ' WS-FAIXA-8-10.
        FINALIZA.
            CLOSE ARQCAD
                  CADHOMEM
-                 CADMULHE.
+                 CADMULHE
+                 APROVADOS
+                 REPROVADOS.
+       GERA-RELATORIO.
+           SORT SORT-ALUNO
+               ON ASCENDING KEY NOME-SORT
+               USING ARQCAD
+               GIVING ARQCAD-ORD.
+           OPEN OUTPUT RELCLASSE.
+           IF ST-REL NOT EQUAL '00'
+              DISPLAY 'ERRO DE ABERTURA - RELCLASSE' ST-REL
+           ELSE
+              MOVE WS-CAB1 TO REG-REL
+              WRITE REG-REL
+              MOVE WS-CAB2 TO REG-REL
+              WRITE REG-REL
+              OPEN INPUT ARQCAD-ORD
+              IF ST-ORD NOT EQUAL '00'
+                 DISPLAY 'ERRO DE ABERTURA - CADASTR-ORD' ST-ORD
+              ELSE
+                 READ ARQCAD-ORD AT END MOVE 'S' TO WS-FIM-ORD
+                 PERFORM UNTIL WS-FIM-ORD = 'S'
+                    PERFORM ESCREVE-LINHA-REL
+                    READ ARQCAD-ORD AT END MOVE 'S' TO WS-FIM-ORD
+                 END-PERFORM
+                 CLOSE ARQCAD-ORD
+              END-IF
+              CLOSE RELCLASSE
+           END-IF.
+       ESCREVE-LINHA-REL.
+           PERFORM VALIDA-MATRIC-ORD.
+           IF WS-MATRIC-VALIDA = 'N'
+              DISPLAY 'MATRICULA INVALIDA - DIGITO NAO CONFERE: '
+                      MATRIC-ORD ' ' NOME-ORD
+           ELSE
+              MOVE NOME-ORD TO WS-L-NOME
+              IF SEXO-ORD = "F"
+                 MOVE "FEM " TO WS-L-SEXO
+              ELSE
+                 MOVE "MASC" TO WS-L-SEXO
+              END-IF
+              IF NOTA-PROVA-ORD < 5,75
+                 COMPUTE WS-NOTA-FINAL-REL =
+                     (NOTA-PROVA-ORD + NOTA-RECUP-ORD) / 2
+              ELSE
+                 MOVE NOTA-PROVA-ORD TO WS-NOTA-FINAL-REL
+              END-IF
+              MOVE WS-NOTA-FINAL-REL TO WS-L-NOTA
+              IF WS-NOTA-FINAL-REL >= 6
+                 MOVE "APROVADO"  TO WS-L-SITUACAO
+              ELSE
+                 MOVE "REPROVADO" TO WS-L-SITUACAO
+              END-IF
+              MOVE WS-LINHA-DET TO REG-REL
+              WRITE REG-REL
+           END-IF.
+       VALIDA-MATRIC-ORD.
+           MOVE CO-ANO-ORD    TO WS-BASE-MAT(1:2).
+           MOVE CO-NUMERO-ORD TO WS-BASE-MAT(3:3).
+           MOVE 0 TO WS-RESULT-MAT.
+           PERFORM VARYING WS-LACO-MAT FROM 1 BY 1
+                   UNTIL WS-LACO-MAT > 5
+               COMPUTE WS-RESULT-MAT = WS-RESULT-MAT +
+                   WS-BASE-MAT-D(WS-LACO-MAT) *
+                   WS-PESOS-MAT-T(WS-LACO-MAT)
+           END-PERFORM.
+           COMPUTE WS-RESULT-MAT = FUNCTION REM (WS-RESULT-MAT, 11).
+           IF WS-RESULT-MAT < 2
+              MOVE 0 TO WS-DIGITO-CALC
+           ELSE
+              COMPUTE WS-DIGITO-CALC = 11 - WS-RESULT-MAT
+           END-IF.
+           IF WS-DIGITO-CALC = CO-DIGITO-ORD
+              MOVE 'S' TO WS-MATRIC-VALIDA
+           ELSE
+              MOVE 'N' TO WS-MATRIC-VALIDA
+           END-IF.
