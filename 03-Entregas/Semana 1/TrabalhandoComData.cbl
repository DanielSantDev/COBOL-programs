@@ -6,8 +6,30 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULA-APOSENTADORIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELAPOSENTA ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-REL.
        DATA DIVISION.
+       FILE SECTION.
+       FD RELAPOSENTA VALUE OF FILE-ID IS "RELAPOSENTA.DAT".
+       01 REG-RELAPOSENTA.
+          02 REL-NOME          PIC X(30).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-ANOS          PIC 9(02).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-MESES         PIC 9(02).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-DIAS          PIC 9(02).
+          02 FILLER            PIC X(02) VALUE SPACES.
+          02 REL-FALTA         PIC 9(02).
+      *
        WORKING-STORAGE SECTION.
+           01  WS-FS-REL     PIC X(02) VALUE ZEROS.
+           01  OPTION        PIC X(03) VALUE 'YES'.
            01  WS-NOME       PIC X(30).
            01  WS-DATA-INICIO.
                02 WS-DIA-I           PIC 9(02).
@@ -26,7 +48,31 @@
                02  WS-MES-APOSENTA   PIC 9(02).
                02  WS-ANO-APOSENTA   PIC 9(02).
                02  WS-APOSENTADORIA  PIC 9(02).
+           01  WS-ANOS-REGRA         PIC 9(02).
+           01  WS-MES-ANTERIOR       PIC 9(02).
+           01  WS-ANO-MES-ANT        PIC 9(04).
+           01  WS-DIAS-MES-ANT       PIC 9(02).
        PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSO UNTIL OPTION = 'NO'.
+           PERFORM FINALIZA.
+           STOP RUN.
+      *
+       ABRE-ARQ.
+           OPEN EXTEND RELAPOSENTA.
+           IF WS-FS-REL NOT EQUAL "00"
+               DISPLAY "ERRO DE ABERTURA RELAPOSENTA - " WS-FS-REL
+               STOP RUN.
+      *
+       PROCESSO.
+           PERFORM RECEBE-DADOS.
+           PERFORM CALCULO-DATAS.
+           PERFORM IMPRIME-RESULTADOS.
+           PERFORM GRAVA-RESULTADO.
+           DISPLAY "DESEJA CALCULAR OUTRO FUNCIONARIO (YES/NO): "
+           ACCEPT OPTION.
+      *
        RECEBE-DADOS.
            MOVE ZEROS TO WS-DATA-INICIO.
            MOVE ZEROS TO WS-DATA-FIM.
@@ -37,10 +83,20 @@
            ACCEPT WS-DATA-INICIO.
            DISPLAY "DIGITE A DATA FINAL: "
            ACCEPT WS-DATA-FIM.
+           DISPLAY "DIGITE O TEMPO DE CONTRIBUICAO EXIGIDO (ANOS): "
+           ACCEPT WS-ANOS-REGRA.
       *
        CALCULO-DATAS.
            IF WS-DIA-I > WS-DIA-F
-               COMPUTE WS-DIA-F = WS-DIA-F + 30
+               COMPUTE WS-MES-ANTERIOR = WS-MES-F - 1
+               IF WS-MES-ANTERIOR = 0
+                   MOVE 12 TO WS-MES-ANTERIOR
+                   COMPUTE WS-ANO-MES-ANT = WS-ANO-F - 1
+               ELSE
+                   MOVE WS-ANO-F TO WS-ANO-MES-ANT
+               END-IF
+               PERFORM DIAS-DO-MES
+               COMPUTE WS-DIA-F = WS-DIA-F + WS-DIAS-MES-ANT
                COMPUTE WS-MES-F = WS-MES-F - 1.
            COMPUTE WS-DIA-APOSENTA = WS-DIA-F - WS-DIA-I.
            IF WS-MES-I > WS-MES-F
@@ -48,7 +104,23 @@
                COMPUTE WS-ANO-F = WS-ANO-F - 1.
            COMPUTE WS-MES-APOSENTA = WS-MES-F - WS-MES-I.
            COMPUTE WS-ANO-APOSENTA = WS-ANO-F - WS-ANO-I.
-           COMPUTE WS-APOSENTADORIA = 35 - WS-ANO-APOSENTA.
+           COMPUTE WS-APOSENTADORIA = WS-ANOS-REGRA - WS-ANO-APOSENTA.
+      *
+       DIAS-DO-MES.
+           EVALUATE WS-MES-ANTERIOR
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DIAS-MES-ANT
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES-ANT
+               WHEN 2
+                   IF FUNCTION MOD(WS-ANO-MES-ANT, 400) = 0 OR
+                     (FUNCTION MOD(WS-ANO-MES-ANT, 4) = 0 AND
+                      FUNCTION MOD(WS-ANO-MES-ANT, 100) NOT = 0)
+                       MOVE 29 TO WS-DIAS-MES-ANT
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES-ANT
+                   END-IF
+           END-EVALUATE.
       *
        IMPRIME-RESULTADOS.
            DISPLAY "CALCULADORA DE APOSENTADORIA".
@@ -58,4 +130,17 @@
            DISPLAY WS-MES-APOSENTA " MESES DE TRABALHO".
            DISPLAY WS-DIA-APOSENTA " DIAS DE TRABALHO".
            DISPLAY "FALTAM "WS-APOSENTADORIA" ANOS PARA SE APOSENTAR".
-           STOP RUN.
+      *
+       GRAVA-RESULTADO.
+           MOVE WS-NOME            TO REL-NOME
+           MOVE WS-ANO-APOSENTA    TO REL-ANOS
+           MOVE WS-MES-APOSENTA    TO REL-MESES
+           MOVE WS-DIA-APOSENTA    TO REL-DIAS
+           MOVE WS-APOSENTADORIA   TO REL-FALTA
+           WRITE REG-RELAPOSENTA.
+           IF WS-FS-REL NOT EQUAL "00"
+               DISPLAY "ERRO DE GRAVACAO RELAPOSENTA - " WS-FS-REL.
+      *
+       FINALIZA.
+           CLOSE RELAPOSENTA.
+           DISPLAY "FIM DO PROGRAMA".
